@@ -1,55 +1,464 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PANGRAM.    
+       PROGRAM-ID. PANGRAM.
 
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PANGRAM-INPUT-FILE  ASSIGN TO "PANGIN.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT PANGRAM-REPORT-FILE ASSIGN TO "PANGRPT.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-LEDGER-FILE     ASSIGN TO "CTLLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT REJECT-LEDGER-FILE  ASSIGN TO "REJLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-REJLEDGER-STATUS.
+           SELECT CHECKPOINT-FILE     ASSIGN TO "PANGCKPT.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
 
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PANGRAM-INPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  PI-LINE                  PIC X(80).
+
+       FD  PANGRAM-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  PR-RECORD.
+           05  PR-SAMPLE-NUM        PIC 9(4).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  PR-RESULT            PIC A(3).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  PR-COVERAGE-PCT      PIC 9(3).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  PR-MISSING           PIC X(40).
+           05  FILLER               PIC X(24) VALUE SPACES.
+
+           COPY CTLLEDGR.
+
+           COPY REJFLDS.
+
+           COPY CHKPT.
+
+       WORKING-STORAGE SECTION.
        01  WS-SENTENCE       PIC X(60).
-       01  WS-RESULT         PIC 9 VALUE 0. 
-       01  WS-LETTERS        PIC A(26)
-              VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01  WS-RESULT         PIC 9 VALUE 0.
        01  WS-EOP            PIC X VALUE 'N'.
        01  WS-SPL-CHAR-LET   PIC X.
        01  WS-SPL-CHAR-SEN   PIC X.
-       01  WS-COUNTER        PIC 9(2).
+       01  WS-COUNTER        PIC 9(4).
        01  WS-COUNTER-RSLT   PIC 9(2) VALUE 0.
        01  WS-LET-POS        PIC 9(2) VALUE 1.
 
+      *--------------- run-mode / language selection
+       01  WS-RUN-MODE       PIC X(8).
+       01  WS-LANG-CODE      PIC X(8).
+       01  WS-ARGN           PIC 9(2).
+
+      *--------------- configurable character set
+       01  WS-ALPHABET-EN.
+           05  WS-AE-BASE    PIC X(26) VALUE
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  WS-ALPHABET-EN-LEN   PIC 9(2) VALUE 26.
+
+       01  WS-ALPHABET-INTL.
+           05  WS-AI-BASE    PIC X(26) VALUE
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+      *    single-byte code-page values standing in for accented
+      *    letters (A-grave, E-acute, I-circumflex, O-tilde,
+      *    U-diaeresis, N-tilde) so each character stays one byte
+      *    and indexes cleanly with reference modification.
+           05  WS-AI-EXT     PIC X(6)  VALUE X"C0C9CED5DCD1".
+       01  WS-ALPHABET-INTL-LEN PIC 9(2) VALUE 32.
+
+      *--------------- FUNCTION UPPER-CASE only folds the plain A-Z
+      *--------------- range; it leaves the lowercase accented bytes
+      *--------------- below unchanged, so they are case-folded up to
+      *--------------- their WS-AI-EXT equivalents explicitly wherever
+      *--------------- input text is normalized to upper case.
+       01  WS-INTL-LOWER-EXT PIC X(6)  VALUE X"E0E9EEF5FCF1".
+
+       01  WS-ALPHABET       PIC X(40).
+       01  WS-ALPHABET-LEN   PIC 9(2) VALUE 26.
+
+      *--------------- letter-coverage table
+       01  WS-LETTER-TABLE.
+           05  WS-LETTER-ENTRY OCCURS 40 TIMES
+                               INDEXED BY WS-LET-IDX.
+               10  WS-LETTER-CHAR      PIC X.
+               10  WS-LETTER-FOUND-FLG PIC X VALUE 'N'.
+                   88  LETTER-FOUND        VALUE 'Y'.
+       01  WS-MISSING-LIST   PIC X(40).
+       01  WS-COVERAGE-PCT   PIC 9(3) VALUE 0.
+
+      *--------------- multi-line paragraph accumulator
+       01  WS-PARAGRAPH      PIC X(2000).
+       01  WS-PARA-LEN       PIC 9(4) VALUE 0.
+       01  WS-LINE-LEN       PIC 9(4).
+       01  WS-EOF-SW         PIC X VALUE 'N'.
+           88  EOF-PANGRAM-INPUT         VALUE 'Y'.
+
+      *--------------- batch coverage statistics
+       01  WS-SAMPLE-NUM         PIC 9(4) VALUE 0.
+       01  WS-BATCH-SAMPLES      PIC 9(4) VALUE 0.
+       01  WS-BATCH-PASS         PIC 9(4) VALUE 0.
+       01  WS-BATCH-COV-SUM      PIC 9(6) VALUE 0.
+       01  WS-BATCH-AVG-PCT      PIC 9(3) VALUE 0.
+       01  WS-RUN-DATE           PIC X(8) VALUE SPACES.
+
+      *--------------- checkpoint/restart
+       01  WS-LEDGER-STATUS      PIC XX   VALUE SPACES.
+       01  WS-REJLEDGER-STATUS   PIC XX   VALUE SPACES.
+       01  WS-CKPT-STATUS        PIC XX   VALUE SPACES.
+       01  WS-CKPT-INTERVAL      PIC 9(4) VALUE 25.
+       01  WS-CKPT-COUNTER       PIC 9(4) VALUE 0.
+       01  WS-RESUME-SAMPLE      PIC 9(4) VALUE 0.
+       01  WS-RESUME-PASS        PIC 9(4) VALUE 0.
+       01  WS-RESUME-COV-SUM     PIC 9(6) VALUE 0.
+       01  WS-CKPT-FOUND-SW      PIC X    VALUE 'N'.
+           88  CKPT-FOUND                 VALUE 'Y'.
+       01  WS-CKPT-EOF-SW        PIC X    VALUE 'N'.
+           88  EOF-CKPT-READ               VALUE 'Y'.
+       01  WS-CKPT-RUN-STATUS    PIC X    VALUE "I".
+
        PROCEDURE DIVISION.
        PANGRAM.
-           PERFORM 0100-GET-USR-INPUT.
-           PERFORM 0200-PERF-CHECK UNTIL WS-EOP = 'Y'
-           DISPLAY WS-RESULT.
+           MOVE 1 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE.
+           MOVE 2 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-LANG-CODE FROM ARGUMENT-VALUE.
+           PERFORM 0050-SELECT-ALPHABET.
+           EVALUATE WS-RUN-MODE
+              WHEN "BATCH"
+                 PERFORM 0150-RUN-BATCH
+              WHEN OTHER
+                 PERFORM 0001-RUN-INTERACTIVE
+           END-EVALUATE.
            STOP RUN.
-      
+
+       0050-SELECT-ALPHABET.
+      *--------------- picks the character set to proof
+      *--------------- against; defaults to the plain English alphabet
+           EVALUATE WS-LANG-CODE
+              WHEN "INTL"
+                 MOVE WS-ALPHABET-INTL     TO WS-ALPHABET
+                 MOVE WS-ALPHABET-INTL-LEN TO WS-ALPHABET-LEN
+              WHEN OTHER
+                 MOVE WS-ALPHABET-EN       TO WS-ALPHABET
+                 MOVE WS-ALPHABET-EN-LEN   TO WS-ALPHABET-LEN
+           END-EVALUATE.
+
+       0001-RUN-INTERACTIVE.
+           PERFORM 0100-GET-USR-INPUT.
+           MOVE WS-SENTENCE TO WS-PARAGRAPH.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SENTENCE))
+                TO WS-PARA-LEN.
+           PERFORM 0200-PERF-CHECK.
+           IF WS-RESULT = 1
+              DISPLAY "PANGRAM: YES"
+           ELSE
+              DISPLAY "PANGRAM: NO"
+              PERFORM 0250-BUILD-MISSING-LIST
+              DISPLAY "MISSING LETTERS: " WS-MISSING-LIST
+           END-IF.
+           DISPLAY "LETTER COVERAGE: " WS-COUNTER-RSLT "/"
+              WS-ALPHABET-LEN " (" WS-COVERAGE-PCT "%)".
+
        0100-GET-USR-INPUT.
            DISPLAY 'ENTER TEXT'.
            ACCEPT WS-SENTENCE.
            MOVE FUNCTION UPPER-CASE(WS-SENTENCE) TO WS-SENTENCE.
+           INSPECT WS-SENTENCE CONVERTING WS-INTL-LOWER-EXT TO WS-AI-EXT.
+
+       0150-RUN-BATCH.
+      *--------------- proofs a whole file of samples; consecutive
+      *--------------- non-blank lines are folded into one multi-line
+      *--------------- sample, a blank line (or end of file) closes
+      *--------------- the sample out
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 0 TO WS-PARA-LEN.
+           MOVE 0 TO WS-SAMPLE-NUM.
+           MOVE "I" TO WS-CKPT-RUN-STATUS.
+           PERFORM 0140-CHECK-RESTART.
+           IF CKPT-FOUND
+              MOVE WS-RESUME-SAMPLE  TO WS-BATCH-SAMPLES
+              MOVE WS-RESUME-PASS    TO WS-BATCH-PASS
+              MOVE WS-RESUME-COV-SUM TO WS-BATCH-COV-SUM
+           ELSE
+              MOVE 0 TO WS-BATCH-SAMPLES
+              MOVE 0 TO WS-BATCH-PASS
+              MOVE 0 TO WS-BATCH-COV-SUM
+           END-IF.
+           OPEN INPUT  PANGRAM-INPUT-FILE.
+           IF CKPT-FOUND
+      *--------------- a checkpoint only ever exists once a prior run
+      *--------------- has already created the report file, so resuming
+      *--------------- extends it instead of truncating the rows that
+      *--------------- run already wrote
+              OPEN EXTEND PANGRAM-REPORT-FILE
+           ELSE
+              OPEN OUTPUT PANGRAM-REPORT-FILE
+           END-IF.
+           PERFORM 0141-OPEN-REJECT-LEDGER.
+           PERFORM 0142-OPEN-CHECKPOINT-FILE.
+           MOVE 0 TO WS-CKPT-COUNTER.
+           IF CKPT-FOUND
+              DISPLAY "RESUMING AFTER CHECKPOINT, SKIPPING FIRST "
+                 WS-RESUME-SAMPLE " SAMPLES"
+              PERFORM 0145-SKIP-SAMPLES
+              MOVE WS-RESUME-SAMPLE TO WS-SAMPLE-NUM
+           END-IF.
+           PERFORM UNTIL EOF-PANGRAM-INPUT
+              READ PANGRAM-INPUT-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                    IF WS-PARA-LEN > 0
+                       PERFORM 0900-FINISH-SAMPLE
+                    END-IF
+                 NOT AT END
+                    IF FUNCTION TRIM(PI-LINE) = SPACES
+                       IF WS-PARA-LEN > 0
+                          PERFORM 0900-FINISH-SAMPLE
+                       END-IF
+                    ELSE
+                       PERFORM 0160-ADD-LINE-TO-PARA
+                    END-IF
+              END-READ
+           END-PERFORM.
+           MOVE "C" TO WS-CKPT-RUN-STATUS.
+           PERFORM 0970-WRITE-CHECKPOINT.
+           CLOSE PANGRAM-INPUT-FILE.
+           CLOSE PANGRAM-REPORT-FILE.
+           CLOSE REJECT-LEDGER-FILE.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM 0950-DISPLAY-BATCH-SUMMARY.
+           PERFORM 0960-WRITE-LEDGER.
+
+       0140-CHECK-RESTART.
+      *--------------- shared checkpoint layout; resumes a batch run
+      *--------------- that abended mid-file. A checkpoint left by a
+      *--------------- run that finished clean (status "C") does not
+      *--------------- count - only an in-progress ("I") checkpoint
+      *--------------- means there are samples left over to skip.
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           MOVE 'N' TO WS-CKPT-EOF-SW.
+           MOVE SPACES TO WS-CKPT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              PERFORM UNTIL EOF-CKPT-READ
+                 READ CHECKPOINT-FILE
+                    AT END
+                       MOVE 'Y' TO WS-CKPT-EOF-SW
+                    NOT AT END
+                       IF CKP-RUN-STATUS = "I"
+                          MOVE CKP-LAST-KEY TO WS-RESUME-SAMPLE
+                          MOVE CKP-COUNT-1  TO WS-RESUME-PASS
+                          MOVE CKP-COUNT-2  TO WS-RESUME-COV-SUM
+                          MOVE 'Y' TO WS-CKPT-FOUND-SW
+                       ELSE
+                          MOVE 'N' TO WS-CKPT-FOUND-SW
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0141-OPEN-REJECT-LEDGER.
+      *--------------- REJLEDGR.DAT is common to every batch job and may
+      *--------------- never have been created yet in a fresh
+      *--------------- environment; OPEN EXTEND aborts with file status
+      *--------------- 35 on a file that doesn't exist yet, so create it
+      *--------------- first when that happens
+           OPEN EXTEND REJECT-LEDGER-FILE.
+           IF WS-REJLEDGER-STATUS = "35"
+              OPEN OUTPUT REJECT-LEDGER-FILE
+              CLOSE REJECT-LEDGER-FILE
+              OPEN EXTEND REJECT-LEDGER-FILE
+           END-IF.
+
+       0142-OPEN-CHECKPOINT-FILE.
+      *--------------- same create-on-first-use handling, for this
+      *--------------- job's own checkpoint file
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35"
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+
+       0145-SKIP-SAMPLES.
+      *--------------- a sample spans a variable number of input lines,
+      *--------------- so restart skips whole samples by counting the
+      *--------------- blank lines that close them out rather than
+      *--------------- skipping a fixed line count
+           PERFORM UNTIL WS-CKPT-COUNTER >= WS-RESUME-SAMPLE
+                 OR EOF-PANGRAM-INPUT
+              READ PANGRAM-INPUT-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    IF FUNCTION TRIM(PI-LINE) = SPACES
+                       IF WS-PARA-LEN > 0
+                          ADD 1 TO WS-CKPT-COUNTER
+                          MOVE 0 TO WS-PARA-LEN
+                       END-IF
+                    ELSE
+                       MOVE 1 TO WS-PARA-LEN
+                    END-IF
+              END-READ
+           END-PERFORM.
+           MOVE 0 TO WS-PARA-LEN.
+           MOVE 0 TO WS-CKPT-COUNTER.
+
+       0160-ADD-LINE-TO-PARA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PI-LINE)) TO WS-LINE-LEN.
+           IF WS-PARA-LEN + WS-LINE-LEN + 1 <= FUNCTION LENGTH
+                 (WS-PARAGRAPH)
+              IF WS-PARA-LEN > 0
+                 MOVE ' ' TO WS-PARAGRAPH(WS-PARA-LEN + 1:1)
+                 ADD 1 TO WS-PARA-LEN
+              END-IF
+              MOVE FUNCTION TRIM(PI-LINE)
+                   TO WS-PARAGRAPH(WS-PARA-LEN + 1:WS-LINE-LEN)
+              ADD WS-LINE-LEN TO WS-PARA-LEN
+           END-IF.
+
+       0900-FINISH-SAMPLE.
+           ADD 1 TO WS-SAMPLE-NUM.
+           MOVE FUNCTION UPPER-CASE(WS-PARAGRAPH(1:WS-PARA-LEN))
+                TO WS-PARAGRAPH(1:WS-PARA-LEN).
+           INSPECT WS-PARAGRAPH(1:WS-PARA-LEN)
+              CONVERTING WS-INTL-LOWER-EXT TO WS-AI-EXT.
+           PERFORM 0200-PERF-CHECK.
+           PERFORM 0250-BUILD-MISSING-LIST.
+           PERFORM 0910-WRITE-REPORT-LINE.
+           ADD 1 TO WS-BATCH-SAMPLES.
+           IF WS-RESULT = 1
+              ADD 1 TO WS-BATCH-PASS
+           ELSE
+              MOVE SPACES          TO RJL-REJECT-RECORD
+              MOVE "PANGRAM"       TO RJL-JOB-NAME
+              MOVE WS-SAMPLE-NUM   TO RJL-RECORD-ID
+              MOVE "NOTPANG"       TO RJL-REASON-CODE
+              MOVE WS-MISSING-LIST TO RJL-BAD-VALUE
+              WRITE RJL-REJECT-RECORD
+           END-IF.
+           ADD WS-COUNTER-RSLT TO WS-BATCH-COV-SUM.
+           MOVE 0 TO WS-PARA-LEN.
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+              PERFORM 0970-WRITE-CHECKPOINT
+              MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+
+       0910-WRITE-REPORT-LINE.
+           MOVE SPACES          TO PR-RECORD.
+           MOVE WS-SAMPLE-NUM   TO PR-SAMPLE-NUM.
+           IF WS-RESULT = 1
+              MOVE "YES" TO PR-RESULT
+           ELSE
+              MOVE "NO " TO PR-RESULT
+           END-IF.
+           MOVE WS-COVERAGE-PCT TO PR-COVERAGE-PCT.
+           MOVE WS-MISSING-LIST TO PR-MISSING.
+           WRITE PR-RECORD.
+
+       0950-DISPLAY-BATCH-SUMMARY.
+      *--------------- letter-coverage statistics across
+      *--------------- the whole batch run
+           DISPLAY "===== PANGRAM BATCH PROOF SUMMARY =====".
+           DISPLAY "SAMPLES PROOFED     : " WS-BATCH-SAMPLES.
+           DISPLAY "SAMPLES PASSED      : " WS-BATCH-PASS.
+           IF WS-BATCH-SAMPLES > 0
+              COMPUTE WS-BATCH-AVG-PCT =
+                 (WS-BATCH-COV-SUM * 100) /
+                 (WS-BATCH-SAMPLES * WS-ALPHABET-LEN)
+           ELSE
+              MOVE 0 TO WS-BATCH-AVG-PCT
+           END-IF.
+           DISPLAY "AVG LETTER COVERAGE : " WS-BATCH-AVG-PCT "%".
+           DISPLAY "========================================".
+
+       0960-WRITE-LEDGER.
+      *--------------- control-total record appended to the shared
+      *--------------- daily ledger after every batch run
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           OPEN EXTEND CTL-LEDGER-FILE.
+           IF WS-LEDGER-STATUS = "35"
+              OPEN OUTPUT CTL-LEDGER-FILE
+              CLOSE CTL-LEDGER-FILE
+              OPEN EXTEND CTL-LEDGER-FILE
+           END-IF.
+           MOVE SPACES             TO LG-LEDGER-RECORD.
+           MOVE "PANGRAM"          TO LG-JOB-NAME.
+           MOVE WS-RUN-DATE        TO LG-RUN-DATE.
+           MOVE WS-BATCH-SAMPLES   TO LG-RECORDS-IN.
+           MOVE WS-BATCH-PASS      TO LG-RECORDS-OUT.
+           COMPUTE LG-RECORDS-REJECTED =
+              WS-BATCH-SAMPLES - WS-BATCH-PASS.
+           WRITE LG-LEDGER-RECORD.
+           CLOSE CTL-LEDGER-FILE.
+
+       0970-WRITE-CHECKPOINT.
+           MOVE SPACES               TO CKP-CHECKPOINT-RECORD.
+           MOVE "PANGRAM"            TO CKP-JOB-NAME.
+           MOVE WS-SAMPLE-NUM        TO CKP-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CKP-TIMESTAMP.
+           MOVE WS-CKPT-RUN-STATUS   TO CKP-RUN-STATUS.
+           MOVE WS-BATCH-PASS        TO CKP-COUNT-1.
+           MOVE WS-BATCH-COV-SUM     TO CKP-COUNT-2.
+           WRITE CKP-CHECKPOINT-RECORD.
 
        0200-PERF-CHECK.
-           IF FUNCTION LENGTH(FUNCTION TRIM(WS-SENTENCE)) < 26
-                 MOVE 'Y' TO WS-EOP
-           END-IF
-              PERFORM VARYING WS-COUNTER FROM 1 BY 1 
-                 UNTIL WS-COUNTER > 
-                    FUNCTION LENGTH(FUNCTION TRIM(WS-SENTENCE)) 
-                 MOVE WS-SENTENCE(WS-COUNTER:1) TO WS-SPL-CHAR-SEN
-                 MOVE WS-LETTERS(WS-LET-POS:1) TO WS-SPL-CHAR-LET
-                 IF WS-SPL-CHAR-LET  = WS-SPL-CHAR-SEN
-                    MOVE 0 TO WS-COUNTER
-                    ADD 1 TO WS-LET-POS
-                    ADD 1 TO WS-COUNTER-RSLT
-                 END-IF
-                 IF WS-COUNTER-RSLT = 26
-                    MOVE 1 TO WS-RESULT
-                    MOVE 'Y' TO WS-EOP
+      *--------------- table-driven scan so every letter's
+      *--------------- found/not-found status is known, not just the
+      *--------------- first one missing
+           PERFORM VARYING WS-LET-POS FROM 1 BY 1
+              UNTIL WS-LET-POS > WS-ALPHABET-LEN
+              MOVE WS-ALPHABET(WS-LET-POS:1)
+                   TO WS-LETTER-CHAR(WS-LET-POS)
+              MOVE 'N' TO WS-LETTER-FOUND-FLG(WS-LET-POS)
+           END-PERFORM.
+           MOVE 0 TO WS-COUNTER-RSLT.
+           PERFORM VARYING WS-LET-POS FROM 1 BY 1
+              UNTIL WS-LET-POS > WS-ALPHABET-LEN
+              MOVE WS-LETTER-CHAR(WS-LET-POS) TO WS-SPL-CHAR-LET
+              PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                 UNTIL WS-COUNTER > WS-PARA-LEN
+                    OR LETTER-FOUND(WS-LET-POS)
+                 MOVE WS-PARAGRAPH(WS-COUNTER:1) TO WS-SPL-CHAR-SEN
+                 IF WS-SPL-CHAR-LET = WS-SPL-CHAR-SEN
+                    MOVE 'Y' TO WS-LETTER-FOUND-FLG(WS-LET-POS)
                  END-IF
               END-PERFORM
-              IF WS-SPL-CHAR-LET NOT EQUAL TO WS-SPL-CHAR-SEN
-                 MOVE 'Y' TO WS-EOP
-              END-IF.
-              
\ No newline at end of file
+              IF LETTER-FOUND(WS-LET-POS)
+                 ADD 1 TO WS-COUNTER-RSLT
+              END-IF
+           END-PERFORM.
+           IF WS-COUNTER-RSLT = WS-ALPHABET-LEN
+              MOVE 1 TO WS-RESULT
+           ELSE
+              MOVE 0 TO WS-RESULT
+           END-IF.
+           COMPUTE WS-COVERAGE-PCT =
+              (WS-COUNTER-RSLT * 100) / WS-ALPHABET-LEN.
+
+       0250-BUILD-MISSING-LIST.
+      *--------------- lists exactly which letters were
+      *--------------- never matched in the sample just checked
+           MOVE SPACES TO WS-MISSING-LIST.
+           MOVE 0 TO WS-COUNTER.
+           PERFORM VARYING WS-LET-POS FROM 1 BY 1
+              UNTIL WS-LET-POS > WS-ALPHABET-LEN
+              IF NOT LETTER-FOUND(WS-LET-POS)
+                 ADD 1 TO WS-COUNTER
+                 MOVE WS-LETTER-CHAR(WS-LET-POS)
+                      TO WS-MISSING-LIST(WS-COUNTER:1)
+              END-IF
+           END-PERFORM.
