@@ -0,0 +1,21 @@
+      *****************************************************************
+      * REJFLDS - shared reject-record layout. Every batch            *
+      * utility OPENs REJLEDGR.DAT in EXTEND mode and appends one      *
+      * record here for each bad input it rejects, in addition to     *
+      * whatever job-specific reject detail it already keeps, so      *
+      * operations has one common format (source job, record id,      *
+      * reason code, bad value) to review instead of six different    *
+      * ad hoc failure layouts.                                       *
+      *****************************************************************
+       FD  REJECT-LEDGER-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  RJL-REJECT-RECORD.
+           05  RJL-JOB-NAME            PIC X(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RJL-RECORD-ID           PIC X(16).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RJL-REASON-CODE         PIC X(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RJL-BAD-VALUE           PIC X(32).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
