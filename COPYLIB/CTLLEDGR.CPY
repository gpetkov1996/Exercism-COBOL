@@ -0,0 +1,21 @@
+      *****************************************************************
+      * CTLLEDGR - shared daily control-total ledger layout.          *
+      * Every batch utility OPENs CTLLEDGR.DAT in EXTEND mode and     *
+      * appends one record after its run so operations has a single  *
+      * file to check for daily completeness instead of six          *
+      * different utilities' console output.                         *
+      *****************************************************************
+       FD  CTL-LEDGER-FILE
+           RECORD CONTAINS 56 CHARACTERS
+           RECORDING MODE IS F.
+       01  LG-LEDGER-RECORD.
+           05  LG-JOB-NAME             PIC X(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LG-RUN-DATE             PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LG-RECORDS-IN           PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LG-RECORDS-OUT          PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LG-RECORDS-REJECTED     PIC 9(6).
+           05  FILLER                  PIC X(10) VALUE SPACES.
