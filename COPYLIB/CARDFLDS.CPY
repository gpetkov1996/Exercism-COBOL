@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CARDFLDS - shared card/account data fields so every           *
+      * job that touches a card number uses one common layout instead *
+      * of redefining its own version with slightly different PICs.  *
+      *****************************************************************
+       01  WS-CARD-NUMBER         PIC X(32).
+       01  WS-CARD-DIGITS         PIC 9(32).
+       01  WS-CHECKSUM            PIC 9(2).
+       01  WS-VALID               PIC X(5).
