@@ -0,0 +1,42 @@
+      *****************************************************************
+      * CHKPT - shared checkpoint/restart record layout for the       *
+      * file-driven batch jobs (luhn, RNATRAN, PANGRAM,                *
+      * collatz-conjecture). Each job keeps its own checkpoint file    *
+      * (its own SELECT/ASSIGN naming a job-specific DAT file) but     *
+      * every job's checkpoint record uses this same layout - job      *
+      * name, last record key processed, run status, timestamp - so    *
+      * restart logic is written once and reused instead of each       *
+      * program inventing its own ad hoc recovery scheme.               *
+      *                                                                 *
+      * CKP-RUN-STATUS distinguishes a checkpoint left behind by a      *
+      * run that finished clean ("C") from one left by a run that       *
+      * abended mid-file ("I", in progress). Only an "I" checkpoint     *
+      * should ever cause the next run to skip records - a "C"          *
+      * checkpoint means the prior run already consumed its whole       *
+      * input and the next run starts fresh against a new file.         *
+      *                                                                 *
+      * CKP-COUNT-1/2/3 are general-purpose running-total slots a job   *
+      * can use to restore its own in-flight counters on restart (e.g.  *
+      * LUHN carries its valid/invalid/checksum-hash totals here so a   *
+      * resumed run's control totals still reconcile); a job with       *
+      * nothing to restore beyond CKP-LAST-KEY just leaves them at      *
+      * zero.                                                           *
+      *****************************************************************
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+       01  CKP-CHECKPOINT-RECORD.
+           05  CKP-JOB-NAME            PIC X(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CKP-LAST-KEY            PIC 9(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CKP-TIMESTAMP           PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CKP-RUN-STATUS          PIC X(1).
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  CKP-COUNT-1             PIC 9(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CKP-COUNT-2             PIC 9(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CKP-COUNT-3             PIC 9(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
