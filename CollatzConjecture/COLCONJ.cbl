@@ -1,31 +1,411 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. collatz-conjecture.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COLLATZ-INPUT-FILE   ASSIGN TO "COLLIN.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT COLLATZ-REPORT-FILE  ASSIGN TO "COLLRPT.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT COLLATZ-HISTORY-FILE ASSIGN TO "COLLHIST.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS HIST-START-NUM
+              FILE STATUS IS WS-HIST-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "COLLCKPT.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CTL-LEDGER-FILE ASSIGN TO "CTLLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT REJECT-LEDGER-FILE ASSIGN TO "REJLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-REJLEDGER-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  COLLATZ-INPUT-FILE
+           RECORD CONTAINS 8 CHARACTERS
+           RECORDING MODE IS F.
+       01  CI-NUMBER-TEXT              PIC X(8).
+
+       FD  COLLATZ-REPORT-FILE
+           RECORD CONTAINS 51 CHARACTERS
+           RECORDING MODE IS F.
+       01  CR-RECORD.
+           05  CR-START-NUM            PIC S9(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CR-STEPS                PIC 9(4).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CR-ERROR                PIC X(35).
+
+       FD  COLLATZ-HISTORY-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  HIST-RECORD.
+           05  HIST-START-NUM          PIC 9(8).
+           05  HIST-STEPS              PIC 9(4).
+           05  HIST-RUN-DATE           PIC X(8).
+
+           COPY CHKPT.
+
+           COPY CTLLEDGR.
+
+           COPY REJFLDS.
+
        WORKING-STORAGE SECTION.
        01  WS-NUMBER   PIC S9(8).
        01  WS-STEPS    PIC 9(4).
        01  WS-ERROR    PIC X(35).
        01  WS-R        PIC S9(8).
        01  WS-Q        PIC S9(8).
+       01  WS-RUN-MODE PIC X(8).
+       01  WS-ARGN     PIC 9(2).
+       01  WS-PARM-TEXT PIC X(8).
+       01  WS-EOF-SW   PIC X        VALUE 'N'.
+           88  EOF-COLLATZ-INPUT               VALUE 'Y'.
+       01  WS-START-NUM PIC S9(8).
+       01  WS-END-NUM   PIC S9(8).
+       01  WS-MAX-STEPS PIC 9(4)    VALUE 0.
+       01  WS-MAX-START-NUM PIC S9(8) VALUE 0.
+       01  WS-NEXT-VALUE     PIC S9(9).
+       01  WS-NUMBER-MAX     PIC S9(8) VALUE 99999999.
+       01  WS-ORIG-NUMBER    PIC S9(8).
+       01  WS-HIST-FOUND-SW  PIC X     VALUE 'N'.
+           88  HISTORY-FOUND           VALUE 'Y'.
+       01  WS-HIST-STATUS     PIC XX    VALUE SPACES.
+       01  WS-LEDGER-STATUS   PIC XX    VALUE SPACES.
+       01  WS-REJLEDGER-STATUS PIC XX   VALUE SPACES.
+       01  WS-CKPT-STATUS     PIC XX    VALUE SPACES.
+       01  WS-CKPT-INTERVAL   PIC 9(4)  VALUE 100.
+       01  WS-CKPT-COUNTER    PIC 9(4)  VALUE 0.
+       01  WS-RESUME-NUM      PIC S9(8) VALUE 0.
+       01  WS-RESUME-IN       PIC 9(6)  VALUE 0.
+       01  WS-RESUME-OUT      PIC 9(6)  VALUE 0.
+       01  WS-RESUME-REJ      PIC 9(6)  VALUE 0.
+       01  WS-CKPT-FOUND-SW   PIC X     VALUE 'N'.
+           88  CKPT-FOUND               VALUE 'Y'.
+       01  WS-CKPT-EOF-SW     PIC X     VALUE 'N'.
+           88  EOF-CKPT-READ            VALUE 'Y'.
+       01  WS-CKPT-RUN-STATUS  PIC X    VALUE "I".
+       01  WS-RUN-DATE         PIC X(8) VALUE SPACES.
+       01  WS-LG-IN            PIC 9(6) VALUE 0.
+       01  WS-LG-OUT           PIC 9(6) VALUE 0.
+       01  WS-LG-REJ           PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
 
        COLLATZ-CONJECTURE.
-      *---------------  
-           
+      *---------------
+
+           MOVE 1 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE.
+           EVALUATE WS-RUN-MODE
+              WHEN "PARM"
+                 PERFORM 0001-RUN-PARM
+              WHEN "FILE"
+                 PERFORM 0002-RUN-FILE
+              WHEN "RANGE"
+                 PERFORM 0004-RUN-RANGE
+              WHEN OTHER
+                 PERFORM 0003-RUN-INTERACTIVE
+           END-EVALUATE.
+           STOP RUN.
+
+       0004-RUN-RANGE.
+           MOVE 2 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-TEXT FROM ARGUMENT-VALUE.
+           MOVE WS-PARM-TEXT TO WS-START-NUM.
+           MOVE 3 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-TEXT FROM ARGUMENT-VALUE.
+           MOVE WS-PARM-TEXT TO WS-END-NUM.
+           MOVE 0 TO WS-MAX-STEPS.
+           MOVE 0 TO WS-MAX-START-NUM.
+           MOVE "I" TO WS-CKPT-RUN-STATUS.
+           PERFORM 0007-CHECK-RESTART.
+           IF CKPT-FOUND
+              IF WS-RESUME-NUM >= WS-START-NUM
+                 AND WS-RESUME-NUM < WS-END-NUM
+                 DISPLAY "RESUMING SWEEP AFTER CHECKPOINT: "
+                    WS-RESUME-NUM
+                 COMPUTE WS-START-NUM = WS-RESUME-NUM + 1
+                 MOVE WS-RESUME-IN  TO WS-LG-IN
+                 MOVE WS-RESUME-OUT TO WS-LG-OUT
+                 MOVE WS-RESUME-REJ TO WS-LG-REJ
+              END-IF
+           END-IF.
+           IF CKPT-FOUND
+      *--------------- a checkpoint only ever exists once a prior sweep
+      *--------------- has already created the report file, so resuming
+      *--------------- extends it instead of truncating the rows that
+      *--------------- sweep already wrote
+              OPEN EXTEND COLLATZ-REPORT-FILE
+           ELSE
+              OPEN OUTPUT COLLATZ-REPORT-FILE
+           END-IF.
+           PERFORM 0006-OPEN-HISTORY-FILE.
+           PERFORM 0009-OPEN-CHECKPOINT-FILE.
+           PERFORM 0010-OPEN-REJECT-LEDGER.
+           MOVE 0 TO WS-CKPT-COUNTER.
+           IF NOT CKPT-FOUND
+              MOVE 0 TO WS-LG-IN
+              MOVE 0 TO WS-LG-OUT
+              MOVE 0 TO WS-LG-REJ
+           END-IF.
+           PERFORM VARYING WS-START-NUM FROM WS-START-NUM BY 1
+              UNTIL WS-START-NUM > WS-END-NUM
+              MOVE WS-START-NUM TO WS-NUMBER
+              MOVE 0 TO WS-STEPS
+              MOVE SPACES TO WS-ERROR
+              PERFORM 0005-PROCESS-NUMBER
+              MOVE WS-START-NUM TO CR-START-NUM
+              MOVE WS-STEPS     TO CR-STEPS
+              MOVE WS-ERROR       TO CR-ERROR
+              WRITE CR-RECORD
+              ADD 1 TO WS-LG-IN
+              IF WS-ERROR = SPACES
+                 ADD 1 TO WS-LG-OUT
+                 IF WS-STEPS > WS-MAX-STEPS
+                    MOVE WS-STEPS     TO WS-MAX-STEPS
+                    MOVE WS-START-NUM TO WS-MAX-START-NUM
+                 END-IF
+              ELSE
+                 ADD 1 TO WS-LG-REJ
+                 MOVE SPACES          TO RJL-REJECT-RECORD
+                 MOVE "COLLATZ"       TO RJL-JOB-NAME
+                 MOVE WS-START-NUM    TO RJL-RECORD-ID
+                 MOVE "OVERFLOW"      TO RJL-REASON-CODE
+                 MOVE WS-ERROR(1:32)  TO RJL-BAD-VALUE
+                 WRITE RJL-REJECT-RECORD
+              END-IF
+              ADD 1 TO WS-CKPT-COUNTER
+              IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                 PERFORM 0008-WRITE-CHECKPOINT
+                 MOVE 0 TO WS-CKPT-COUNTER
+              END-IF
+           END-PERFORM.
+           MOVE WS-END-NUM TO WS-START-NUM.
+           MOVE "C" TO WS-CKPT-RUN-STATUS.
+           PERFORM 0008-WRITE-CHECKPOINT.
+           CLOSE COLLATZ-REPORT-FILE.
+           CLOSE COLLATZ-HISTORY-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE REJECT-LEDGER-FILE.
+           DISPLAY "===== COLLATZ RANGE SWEEP SUMMARY =====".
+           DISPLAY "HIGHEST STEP COUNT  : " WS-MAX-STEPS.
+           DISPLAY "STARTING NUMBER     : " WS-MAX-START-NUM.
+           DISPLAY "========================================".
+           PERFORM 0095-WRITE-LEDGER.
+
+       0007-CHECK-RESTART.
+      *--------------- reads any prior checkpoint left by an interrupted
+      *--------------- sweep so the run can resume past it. A checkpoint
+      *--------------- left by a sweep that finished clean (status "C")
+      *--------------- does not count - only an in-progress ("I")
+      *--------------- checkpoint means there is a partial sweep to
+      *--------------- resume.
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           MOVE 'N' TO WS-CKPT-EOF-SW.
+           MOVE SPACES TO WS-CKPT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              PERFORM UNTIL EOF-CKPT-READ
+                 READ CHECKPOINT-FILE
+                    AT END
+                       MOVE 'Y' TO WS-CKPT-EOF-SW
+                    NOT AT END
+                       IF CKP-RUN-STATUS = "I"
+                          MOVE CKP-LAST-KEY TO WS-RESUME-NUM
+                          MOVE CKP-COUNT-1  TO WS-RESUME-IN
+                          MOVE CKP-COUNT-2  TO WS-RESUME-OUT
+                          MOVE CKP-COUNT-3  TO WS-RESUME-REJ
+                          MOVE 'Y' TO WS-CKPT-FOUND-SW
+                       ELSE
+                          MOVE 'N' TO WS-CKPT-FOUND-SW
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0006-OPEN-HISTORY-FILE.
+      *--------------- COLLHIST.DAT may never have been created yet in
+      *--------------- a fresh environment; OPEN I-O aborts with file
+      *--------------- status 35 on a file that doesn't exist yet, so
+      *--------------- create it first when that happens
+           OPEN I-O COLLATZ-HISTORY-FILE.
+           IF WS-HIST-STATUS = "35"
+              OPEN OUTPUT COLLATZ-HISTORY-FILE
+              CLOSE COLLATZ-HISTORY-FILE
+              OPEN I-O COLLATZ-HISTORY-FILE
+           END-IF.
+
+       0009-OPEN-CHECKPOINT-FILE.
+      *--------------- same create-on-first-use handling, for this
+      *--------------- job's own checkpoint file
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35"
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+
+       0010-OPEN-REJECT-LEDGER.
+      *--------------- REJLEDGR.DAT is common to every batch job and
+      *--------------- gets the same create-on-first-use handling
+           OPEN EXTEND REJECT-LEDGER-FILE.
+           IF WS-REJLEDGER-STATUS = "35"
+              OPEN OUTPUT REJECT-LEDGER-FILE
+              CLOSE REJECT-LEDGER-FILE
+              OPEN EXTEND REJECT-LEDGER-FILE
+           END-IF.
+
+       0008-WRITE-CHECKPOINT.
+      *--------------- shared checkpoint layout; job name, last number
+      *--------------- in the sweep, run status, and timestamp
+           MOVE SPACES               TO CKP-CHECKPOINT-RECORD.
+           MOVE "COLLATZ"            TO CKP-JOB-NAME.
+           MOVE WS-START-NUM         TO CKP-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CKP-TIMESTAMP.
+           MOVE WS-CKPT-RUN-STATUS   TO CKP-RUN-STATUS.
+           MOVE WS-LG-IN             TO CKP-COUNT-1.
+           MOVE WS-LG-OUT            TO CKP-COUNT-2.
+           MOVE WS-LG-REJ            TO CKP-COUNT-3.
+           WRITE CKP-CHECKPOINT-RECORD.
+
+       0001-RUN-PARM.
+           MOVE 2 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-TEXT FROM ARGUMENT-VALUE.
+           MOVE WS-PARM-TEXT TO WS-NUMBER.
+           MOVE 0 TO WS-STEPS.
+           MOVE SPACES TO WS-ERROR.
+           PERFORM 0006-OPEN-HISTORY-FILE.
+           PERFORM 0005-PROCESS-NUMBER.
+           CLOSE COLLATZ-HISTORY-FILE.
+           DISPLAY WS-STEPS.
+           DISPLAY WS-ERROR.
+
+       0002-RUN-FILE.
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 0 TO WS-LG-IN.
+           MOVE 0 TO WS-LG-OUT.
+           MOVE 0 TO WS-LG-REJ.
+           OPEN INPUT COLLATZ-INPUT-FILE.
+           PERFORM 0006-OPEN-HISTORY-FILE.
+           PERFORM 0010-OPEN-REJECT-LEDGER.
+           PERFORM UNTIL EOF-COLLATZ-INPUT
+              READ COLLATZ-INPUT-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    ADD 1 TO WS-LG-IN
+                    MOVE CI-NUMBER-TEXT TO WS-NUMBER
+                    MOVE 0 TO WS-STEPS
+                    MOVE SPACES TO WS-ERROR
+                    PERFORM 0005-PROCESS-NUMBER
+                    DISPLAY WS-NUMBER " " WS-STEPS " " WS-ERROR
+                    IF WS-ERROR = SPACES
+                       ADD 1 TO WS-LG-OUT
+                    ELSE
+                       ADD 1 TO WS-LG-REJ
+                       MOVE SPACES          TO RJL-REJECT-RECORD
+                       MOVE "COLLATZ"       TO RJL-JOB-NAME
+                       MOVE WS-NUMBER       TO RJL-RECORD-ID
+                       MOVE "OVERFLOW"      TO RJL-REASON-CODE
+                       MOVE WS-ERROR(1:32)  TO RJL-BAD-VALUE
+                       WRITE RJL-REJECT-RECORD
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE COLLATZ-INPUT-FILE.
+           CLOSE COLLATZ-HISTORY-FILE.
+           CLOSE REJECT-LEDGER-FILE.
+           PERFORM 0095-WRITE-LEDGER.
+
+       0003-RUN-INTERACTIVE.
+           DISPLAY "ENTER STARTING NUMBER: " WITH NO ADVANCING.
+           ACCEPT WS-NUMBER.
+           MOVE 0 TO WS-STEPS.
+           MOVE SPACES TO WS-ERROR.
+           PERFORM 0006-OPEN-HISTORY-FILE.
+           PERFORM 0005-PROCESS-NUMBER.
+           CLOSE COLLATZ-HISTORY-FILE.
+           DISPLAY WS-STEPS.
+           DISPLAY WS-ERROR.
+
+       0005-PROCESS-NUMBER.
+      *--------------- looks up COLLATZ-HISTORY-FILE before recomputing.
+      *--------------- HIST-START-NUM is unsigned, so a negative number
+      *--------------- is rejected here, before it can key into the
+      *--------------- history file under its positive magnitude and
+      *--------------- pick up an unrelated cached result.
+           MOVE WS-NUMBER TO WS-ORIG-NUMBER.
+           IF WS-NUMBER <= 0
+              MOVE "Only positive integers are allowed" TO WS-ERROR
+           ELSE
+              MOVE WS-ORIG-NUMBER TO HIST-START-NUM
+              MOVE 'N' TO WS-HIST-FOUND-SW
+              READ COLLATZ-HISTORY-FILE
+                 INVALID KEY
+                    MOVE 'N' TO WS-HIST-FOUND-SW
+                 NOT INVALID KEY
+                    MOVE 'Y' TO WS-HIST-FOUND-SW
+              END-READ
+              IF HISTORY-FOUND
+                 MOVE HIST-STEPS TO WS-STEPS
+                 MOVE SPACES     TO WS-ERROR
+              ELSE
+                 PERFORM COLLATZ-STEP-COUNT
+                 IF WS-ERROR = SPACES
+                    MOVE WS-ORIG-NUMBER           TO HIST-START-NUM
+                    MOVE WS-STEPS                 TO HIST-STEPS
+                    MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-RUN-DATE
+                    WRITE HIST-RECORD
+                 END-IF
+              END-IF
+           END-IF.
+
+       0095-WRITE-LEDGER.
+      *--------------- control-total record appended to the shared
+      *--------------- daily ledger after every batch run
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           OPEN EXTEND CTL-LEDGER-FILE.
+           IF WS-LEDGER-STATUS = "35"
+              OPEN OUTPUT CTL-LEDGER-FILE
+              CLOSE CTL-LEDGER-FILE
+              OPEN EXTEND CTL-LEDGER-FILE
+           END-IF.
+           MOVE SPACES        TO LG-LEDGER-RECORD.
+           MOVE "COLLATZ"     TO LG-JOB-NAME.
+           MOVE WS-RUN-DATE   TO LG-RUN-DATE.
+           MOVE WS-LG-IN      TO LG-RECORDS-IN.
+           MOVE WS-LG-OUT     TO LG-RECORDS-OUT.
+           MOVE WS-LG-REJ     TO LG-RECORDS-REJECTED.
+           WRITE LG-LEDGER-RECORD.
+           CLOSE CTL-LEDGER-FILE.
+
+       COLLATZ-STEP-COUNT.
+      *---------------
+
            IF WS-NUMBER <= 0
               MOVE "Only positive integers are allowed" TO WS-ERROR
            ELSE
               PERFORM UNTIL WS-NUMBER IS EQUAL TO 1
-                 DIVIDE WS-NUMBER BY 2 GIVING WS-R  REMAINDER WS-Q 
-                 IF WS-Q IS EQUAL TO 0 
+                      OR WS-ERROR NOT EQUAL TO SPACES
+                 DIVIDE WS-NUMBER BY 2 GIVING WS-R  REMAINDER WS-Q
+                 IF WS-Q IS EQUAL TO 0
                     COMPUTE WS-NUMBER = WS-NUMBER / 2
-                    ADD 1 TO WS-STEPS 
-                 ELSE
-                    COMPUTE WS-NUMBER = WS-NUMBER * 3 + 1
                     ADD 1 TO WS-STEPS
+                 ELSE
+                    COMPUTE WS-NEXT-VALUE = WS-NUMBER * 3 + 1
+                    IF WS-NEXT-VALUE > WS-NUMBER-MAX
+                       MOVE "Overflow on 3n+1 step" TO WS-ERROR
+                    ELSE
+                       MOVE WS-NEXT-VALUE TO WS-NUMBER
+                       ADD 1 TO WS-STEPS
+                    END-IF
                  END-IF
               END-PERFORM
            END-IF.
-           DISPLAY WS-STEPS.
-           DISPLAY WS-ERROR.
