@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPCALC.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-YEAR          PIC 9(4).
+       01 LK-RESULT        PIC A(3).
+       01 LK-DAYS          PIC 9(3).
+       01 LK-RULE          PIC X(10).
+       PROCEDURE DIVISION USING LK-YEAR LK-RESULT LK-DAYS LK-RULE.
+       LEAPCALC.
+           IF FUNCTION MOD (LK-YEAR, 4) = 0 THEN
+              IF FUNCTION MOD (LK-YEAR, 100) = 0 THEN
+                 IF FUNCTION MOD (LK-YEAR, 400) = 0 THEN
+                    MOVE "YES"      TO LK-RESULT
+                    MOVE "MOD-400"  TO LK-RULE
+                 ELSE
+                    MOVE "NO "      TO LK-RESULT
+                    MOVE "NOT-400"  TO LK-RULE
+                 END-IF
+              ELSE
+                 MOVE "YES"      TO LK-RESULT
+                 MOVE "MOD-100"  TO LK-RULE
+              END-IF
+           ELSE
+              MOVE "NO"       TO LK-RESULT
+              MOVE "MOD-4"    TO LK-RULE
+           END-IF.
+           IF LK-RESULT = "YES"
+              MOVE 366 TO LK-DAYS
+           ELSE
+              MOVE 365 TO LK-DAYS
+           END-IF.
+           GOBACK.
