@@ -1,31 +1,250 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-INPUT-FILE     ASSIGN TO "YEARIN.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT YEAR-REPORT-FILE    ASSIGN TO "YEARRPT.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT LEAP-AUDIT-FILE     ASSIGN TO "LEAPAUDT.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CTL-LEDGER-FILE     ASSIGN TO "CTLLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT REJECT-LEDGER-FILE  ASSIGN TO "REJLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-REJLEDGER-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-INPUT-FILE
+           RECORD CONTAINS 4 CHARACTERS
+           RECORDING MODE IS F.
+       01  YI-YEAR-TEXT               PIC X(4).
+
+       FD  YEAR-REPORT-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F.
+       01  YR-RECORD.
+           05  YR-YEAR                PIC 9(4).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  YR-RESULT              PIC A(3).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  YR-DAYS                PIC 9(3).
+           05  FILLER                 PIC X(6)  VALUE SPACES.
+
+       FD  LEAP-AUDIT-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F.
+       01  AUD-RECORD.
+           05  AUD-YEAR               PIC 9(4).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  AUD-RESULT             PIC A(3).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  AUD-RULE               PIC X(10).
+           05  FILLER                 PIC X(9)  VALUE SPACES.
+
+           COPY CTLLEDGR.
+
+           COPY REJFLDS.
+
        WORKING-STORAGE SECTION.
        01 WS-YEAR PIC 9(4).
        01 WS-RESULT PIC A(3).
+       01 WS-DAYS-IN-YEAR PIC 9(3).
+       01 WS-RULE-FIRED PIC X(10).
+       01 WS-RUN-MODE              PIC X(8).
+       01 WS-ARGN                  PIC 9(2).
+       01 WS-START-YEAR-TXT        PIC X(10).
+       01 WS-END-YEAR-TXT          PIC X(10).
+       01 WS-START-YEAR            PIC 9(4).
+       01 WS-END-YEAR               PIC 9(4).
+       01 WS-EOF-SW                PIC X     VALUE 'N'.
+           88  EOF-YEAR-INPUT                VALUE 'Y'.
+       01 WS-YEAR-TEXT             PIC X(4).
+       01 WS-YEAR-VALID            PIC X     VALUE 'Y'.
+           88  YEAR-IS-VALID                 VALUE 'Y'.
+       01 WS-MIN-YEAR               PIC 9(4) VALUE 1600.
+       01 WS-MAX-YEAR               PIC 9(4) VALUE 9999.
+       01 WS-RUN-DATE                PIC X(8) VALUE SPACES.
+       01 WS-LG-IN                   PIC 9(6) VALUE 0.
+       01 WS-LG-OUT                  PIC 9(6) VALUE 0.
+       01 WS-LG-REJ                  PIC 9(6) VALUE 0.
+       01 WS-AUDIT-STATUS            PIC XX   VALUE SPACES.
+       01 WS-LEDGER-STATUS           PIC XX   VALUE SPACES.
+       01 WS-REJLEDGER-STATUS        PIC XX   VALUE SPACES.
+
        PROCEDURE DIVISION.
        LEAP.
+           MOVE 1 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE.
+           EVALUATE WS-RUN-MODE
+              WHEN "RANGE"
+                 PERFORM 0005-RUN-BATCH-RANGE
+              WHEN "FILE"
+                 PERFORM 0006-RUN-BATCH-FILE
+              WHEN OTHER
+                 PERFORM 0001-RUN-INTERACTIVE
+           END-EVALUATE.
+           STOP RUN.
+
+       0001-RUN-INTERACTIVE.
            DISPLAY "Choose a year: ".
-           ACCEPT WS-YEAR 
-           IF FUNCTION MOD (WS-YEAR, 4) = 0 THEN
-              IF FUNCTION MOD (WS-YEAR, 100) = 0 THEN
-                 IF FUNCTION MOD (WS-YEAR, 400) = 0 THEN
-                    MOVE "YES" TO WS-RESULT
-                    DISPLAY WS-RESULT
-                 ELSE 
-                      MOVE "YES" TO WS-RESULT
-                    DISPLAY WS-RESULT
-                 END-IF
-              ELSE
-                 MOVE "YES" TO WS-RESULT
-                 DISPLAY WS-RESULT
+           ACCEPT WS-YEAR-TEXT.
+           PERFORM 0009-VALIDATE-YEAR.
+           IF NOT YEAR-IS-VALID
+              DISPLAY "UNABLE TO EVALUATE YEAR: " WS-YEAR-TEXT
+           ELSE
+              PERFORM 0091-OPEN-AUDIT-FILE
+              PERFORM 0010-CHECK-LEAP-YEAR
+              PERFORM 0090-WRITE-AUDIT
+              CLOSE LEAP-AUDIT-FILE
+              DISPLAY WS-RESULT
+              DISPLAY "DAYS IN YEAR: " WS-DAYS-IN-YEAR
+           END-IF.
+
+       0009-VALIDATE-YEAR.
+           MOVE 'Y' TO WS-YEAR-VALID.
+           IF WS-YEAR-TEXT IS NOT NUMERIC
+              MOVE 'N' TO WS-YEAR-VALID
+              DISPLAY "INVALID YEAR - MUST BE NUMERIC: " WS-YEAR-TEXT
+           ELSE
+              MOVE WS-YEAR-TEXT TO WS-YEAR
+              IF WS-YEAR < WS-MIN-YEAR OR WS-YEAR > WS-MAX-YEAR
+                 MOVE 'N' TO WS-YEAR-VALID
+                 DISPLAY "INVALID YEAR - OUT OF RANGE ("
+                    WS-MIN-YEAR "-" WS-MAX-YEAR "): " WS-YEAR-TEXT
               END-IF
-           ELSE 
-              MOVE "NO" TO WS-RESULT
-                 DISPLAY WS-RESULT  
-           END-IF
-           CONTINUE.
-       LEAP-EXIT.
-           EXIT.
\ No newline at end of file
+           END-IF.
+
+       0005-RUN-BATCH-RANGE.
+           MOVE 2 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-START-YEAR-TXT FROM ARGUMENT-VALUE.
+           MOVE 3 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-END-YEAR-TXT FROM ARGUMENT-VALUE.
+           MOVE WS-START-YEAR-TXT(1:4) TO WS-YEAR-TEXT.
+           PERFORM 0009-VALIDATE-YEAR.
+           IF NOT YEAR-IS-VALID
+              DISPLAY "BATCH RANGE ABORTED - BAD START YEAR"
+              EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-YEAR TO WS-START-YEAR.
+           MOVE WS-END-YEAR-TXT(1:4) TO WS-YEAR-TEXT.
+           PERFORM 0009-VALIDATE-YEAR.
+           IF NOT YEAR-IS-VALID
+              DISPLAY "BATCH RANGE ABORTED - BAD END YEAR"
+              EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-YEAR TO WS-END-YEAR.
+           OPEN OUTPUT YEAR-REPORT-FILE.
+           PERFORM 0091-OPEN-AUDIT-FILE.
+           MOVE 0 TO WS-LG-IN.
+           MOVE 0 TO WS-LG-OUT.
+           MOVE 0 TO WS-LG-REJ.
+           PERFORM VARYING WS-YEAR FROM WS-START-YEAR BY 1
+              UNTIL WS-YEAR > WS-END-YEAR
+              PERFORM 0010-CHECK-LEAP-YEAR
+              MOVE WS-YEAR        TO YR-YEAR
+              MOVE WS-RESULT      TO YR-RESULT
+              MOVE WS-DAYS-IN-YEAR TO YR-DAYS
+              WRITE YR-RECORD
+              PERFORM 0090-WRITE-AUDIT
+              ADD 1 TO WS-LG-IN
+              ADD 1 TO WS-LG-OUT
+           END-PERFORM.
+           CLOSE YEAR-REPORT-FILE.
+           CLOSE LEAP-AUDIT-FILE.
+           PERFORM 0095-WRITE-LEDGER.
+
+       0006-RUN-BATCH-FILE.
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 0 TO WS-LG-IN.
+           MOVE 0 TO WS-LG-OUT.
+           MOVE 0 TO WS-LG-REJ.
+           OPEN INPUT  YEAR-INPUT-FILE.
+           OPEN OUTPUT YEAR-REPORT-FILE.
+           PERFORM 0091-OPEN-AUDIT-FILE.
+           PERFORM 0092-OPEN-REJECT-LEDGER.
+           PERFORM UNTIL EOF-YEAR-INPUT
+              READ YEAR-INPUT-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    ADD 1 TO WS-LG-IN
+                    MOVE YI-YEAR-TEXT TO WS-YEAR-TEXT
+                    PERFORM 0009-VALIDATE-YEAR
+                    IF YEAR-IS-VALID
+                       PERFORM 0010-CHECK-LEAP-YEAR
+                       MOVE WS-YEAR         TO YR-YEAR
+                       MOVE WS-RESULT       TO YR-RESULT
+                       MOVE WS-DAYS-IN-YEAR TO YR-DAYS
+                       WRITE YR-RECORD
+                       PERFORM 0090-WRITE-AUDIT
+                       ADD 1 TO WS-LG-OUT
+                    ELSE
+                       DISPLAY "SKIPPING INVALID YEAR RECORD: "
+                          YI-YEAR-TEXT
+                       ADD 1 TO WS-LG-REJ
+                       MOVE SPACES          TO RJL-REJECT-RECORD
+                       MOVE "LEAP"          TO RJL-JOB-NAME
+                       MOVE YI-YEAR-TEXT    TO RJL-RECORD-ID
+                       MOVE "BADYEAR"       TO RJL-REASON-CODE
+                       MOVE YI-YEAR-TEXT    TO RJL-BAD-VALUE
+                       WRITE RJL-REJECT-RECORD
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE YEAR-INPUT-FILE.
+           CLOSE YEAR-REPORT-FILE.
+           CLOSE LEAP-AUDIT-FILE.
+           CLOSE REJECT-LEDGER-FILE.
+           PERFORM 0095-WRITE-LEDGER.
+
+       0010-CHECK-LEAP-YEAR.
+           CALL "LEAPCALC" USING WS-YEAR WS-RESULT WS-DAYS-IN-YEAR
+                                  WS-RULE-FIRED.
+
+       0090-WRITE-AUDIT.
+           MOVE WS-YEAR       TO AUD-YEAR.
+           MOVE WS-RESULT     TO AUD-RESULT.
+           MOVE WS-RULE-FIRED TO AUD-RULE.
+           WRITE AUD-RECORD.
+
+       0095-WRITE-LEDGER.
+      *--------------- control-total record appended to the shared
+      *--------------- daily ledger after every batch run
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           OPEN EXTEND CTL-LEDGER-FILE.
+           IF WS-LEDGER-STATUS = "35"
+              OPEN OUTPUT CTL-LEDGER-FILE
+              CLOSE CTL-LEDGER-FILE
+              OPEN EXTEND CTL-LEDGER-FILE
+           END-IF.
+           MOVE SPACES      TO LG-LEDGER-RECORD.
+           MOVE "LEAP"      TO LG-JOB-NAME.
+           MOVE WS-RUN-DATE TO LG-RUN-DATE.
+           MOVE WS-LG-IN    TO LG-RECORDS-IN.
+           MOVE WS-LG-OUT   TO LG-RECORDS-OUT.
+           MOVE WS-LG-REJ   TO LG-RECORDS-REJECTED.
+           WRITE LG-LEDGER-RECORD.
+           CLOSE CTL-LEDGER-FILE.
+
+       0091-OPEN-AUDIT-FILE.
+           OPEN EXTEND LEAP-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT LEAP-AUDIT-FILE
+              CLOSE LEAP-AUDIT-FILE
+              OPEN EXTEND LEAP-AUDIT-FILE
+           END-IF.
+
+       0092-OPEN-REJECT-LEDGER.
+           OPEN EXTEND REJECT-LEDGER-FILE.
+           IF WS-REJLEDGER-STATUS = "35"
+              OPEN OUTPUT REJECT-LEDGER-FILE
+              CLOSE REJECT-LEDGER-FILE
+              OPEN EXTEND REJECT-LEDGER-FILE
+           END-IF.
