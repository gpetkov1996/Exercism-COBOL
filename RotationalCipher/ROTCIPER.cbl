@@ -1,9 +1,14 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
       *********************
 
        PROGRAM-ID. ROTCIPER.
        AUTHOR. GENADI PETKOV.
        DATE-WRITTEN. 21/02/24.
+      *--------------------------------------------------------------
+      * Interactive prototype, kept for manual one-off use. The
+      * supported production copy for the overnight masking job is
+      * ROTCIPERFINAL.cbl (PROGRAM-ID rotational-cipher).
+      *--------------------------------------------------------------
 
 
        ENVIRONMENT DIVISION. 
@@ -47,6 +52,16 @@
            05 WS-CIPHER             PIC X(128).
            05 WOT-OT-TOT-FIN        PIC X(60).
 
+      *--------------------
+      * placeholder for a space inside WS-CIPHER while it is being
+      * built up one character at a time via STRING ... DELIMITED BY
+      * SPACE (that idiom needs a real trailing space to mark where
+      * to append next, so an embedded space from the source text is
+      * held here instead and swapped back at the end). A
+      * non-printable value is used so it can never collide with a
+      * punctuation character that is meant to pass through unchanged.
+       01  WS-SPACE-SENTINEL        PIC X VALUE X'01'.
+
 
        PROCEDURE DIVISION.
       *********************
@@ -126,7 +141,7 @@
        Z050-SHOW-END-RLT.
       *-------------------- 
 
-           INSPECT WS-CIPHER REPLACING ALL '-' BY ' '.
+           INSPECT WS-CIPHER REPLACING ALL WS-SPACE-SENTINEL BY ' '.
            DISPLAY ' '.
            DISPLAY '++++++++++++++++++++++++++++++'.
            DISPLAY 'THE RUSULT IS: ' WS-CIPHER.
@@ -147,8 +162,8 @@
            IF WCV-LT IS ALPHABETIC
               PERFORM Z020-EV-LT
               IF WCV-NO = 99
-                 STRING WS-CIPHER DELIMITED BY SPACE  
-                 '-' DELIMITED BY SIZE INTO WS-CIPHER
+                 STRING WS-CIPHER DELIMITED BY SPACE
+                 WS-SPACE-SENTINEL DELIMITED BY SIZE INTO WS-CIPHER
                  EXIT PARAGRAPH
               END-IF
               COMPUTE WCV-NO = WCV-NO + WS-KEY 
@@ -164,12 +179,18 @@
               EXIT PARAGRAPH 
            END-IF.     
 
-           IF WCV-LT IS NUMERIC 
-                 STRING WS-CIPHER DELIMITED BY SPACE  
+           IF WCV-LT IS NUMERIC
+                 STRING WS-CIPHER DELIMITED BY SPACE
                   WCV-LT DELIMITED BY SIZE INTO WS-CIPHER
-
+                 EXIT PARAGRAPH
            END-IF.
-           
+
+      *--------------- punctuation and other special characters pass
+      *--------------- through unchanged instead of being silently
+      *--------------- dropped from the output
+           STRING WS-CIPHER DELIMITED BY SPACE
+              WCV-LT DELIMITED BY SIZE INTO WS-CIPHER.
+
 
        Z020-EV-LT.    
       *-------------------- 
