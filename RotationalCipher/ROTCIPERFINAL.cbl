@@ -1,153 +1,331 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. rotational-cipher.
-       DATA DIVISION. 
+      *****************************************************************
+      * PRODUCTION ROTATION CIPHER - this is the supported             *
+      * copy for the overnight data-masking job. ROTCIPER.cbl remains *
+      * for interactive, one-off use only and is not wired into any   *
+      * batch window.                                                 *
+      *                                                                *
+      * Calling interface:                                            *
+      *   input  - ROTIN.DAT    fixed 128-byte customer-extract text  *
+      *   key    - ROTPARM.DAT  one control-card record: a 2-digit    *
+      *            rotation amount (PARM-KEY) and a 6-byte mode flag  *
+      *            (PARM-MODE = ENCODE or DECODE)                     *
+      *   output - ROTOUT.DAT   fixed 128-byte obfuscated/restored    *
+      *            records, one per input record                     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROT-PARM-FILE   ASSIGN TO "ROTPARM.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT ROT-INPUT-FILE  ASSIGN TO "ROTIN.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT ROT-OUTPUT-FILE ASSIGN TO "ROTOUT.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-LEDGER-FILE ASSIGN TO "CTLLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-LEDGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROT-PARM-FILE
+           RECORD CONTAINS 10 CHARACTERS
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-KEY            PIC 9(2).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  PARM-MODE           PIC X(6).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+
+       FD  ROT-INPUT-FILE
+           RECORD CONTAINS 128 CHARACTERS
+           RECORDING MODE IS F.
+       01  RI-TEXT                 PIC X(128).
+
+       FD  ROT-OUTPUT-FILE
+           RECORD CONTAINS 128 CHARACTERS
+           RECORDING MODE IS F.
+       01  RO-CIPHER               PIC X(128).
+
+           COPY CTLLEDGR.
+
        WORKING-STORAGE SECTION.
        01  WS-CV.
            05 WCV-LT               PIC X.
-           05 WCV-NO               PIC 9(2).
+           05 WCV-NO               PIC S9(3).
        01  WS-CN.
            05 WCN-CNT              PIC 9(2).
        01  WS-UI.
            05 WS-TEXT              PIC X(128).
-           05 WS-KEY               PIC 9(2).
+           05 WS-KEY                PIC 9(2).
        01  WS-OT.
            05 WS-CIPHER             PIC X(128).
+
+      *--------------- placeholder for a space inside WS-CIPHER while
+      *--------------- it is being built up one character at a time via
+      *--------------- STRING ... DELIMITED BY SPACE (that idiom needs
+      *--------------- a real trailing space to mark where to append
+      *--------------- next, so an embedded space from the source text
+      *--------------- is held here instead and swapped back at the
+      *--------------- end). A non-printable value is used so it can
+      *--------------- never collide with a punctuation character
+      *--------------- that is meant to pass through unchanged.
+       01  WS-SPACE-SENTINEL        PIC X VALUE X'01'.
+
+      *--------------- rotation key/mode sourced from a control card
+      *--------------- instead of an interactive ACCEPT, so this job
+      *--------------- can run unattended in the overnight batch window
+       01  WS-MODE                 PIC X(6) VALUE "ENCODE".
+           88  MODE-IS-DECODE               VALUE "DECODE".
+
+      *--------------- batch run over a whole extract file
+       01  WS-EOF-SW                PIC X VALUE 'N'.
+           88  EOF-ROT-INPUT                 VALUE 'Y'.
+       01  WS-REC-COUNT             PIC 9(6) VALUE 0.
+       01  WS-RUN-DATE               PIC X(8) VALUE SPACES.
+       01  WS-LEDGER-STATUS          PIC XX   VALUE SPACES.
+
        PROCEDURE DIVISION.
-       ROTATIONAL-CIPHER.      
-           IF WS-CIPHER NOT EQUAL TO SPACE
-              MOVE SPACE TO WS-CIPHER
+       ROTATIONAL-CIPHER.
+           PERFORM A010-READ-PARM.
+           PERFORM A020-RUN-BATCH.
+           STOP RUN.
+
+       A010-READ-PARM.
+      *--------------- parameter-card rotation key for unattended
+      *--------------- batch runs
+           OPEN INPUT ROT-PARM-FILE.
+           READ ROT-PARM-FILE
+              AT END
+                 MOVE 0        TO WS-KEY
+                 MOVE "ENCODE" TO WS-MODE
+              NOT AT END
+                 MOVE PARM-KEY  TO WS-KEY
+                 MOVE PARM-MODE TO WS-MODE
+           END-READ.
+           CLOSE ROT-PARM-FILE.
+      *--------------- PARM-KEY is read as PIC 9(2) (0-99) with no
+      *--------------- other edit on it, but B010-ROTATE-RECORD's
+      *--------------- wraparound only ever applies a single +/-26
+      *--------------- adjustment, which is only correct for a key
+      *--------------- already in 0-26; normalize any other control-
+      *--------------- card value onto that range here instead of
+      *--------------- letting an out-of-range key corrupt the whole
+      *--------------- unattended run undetected
+           IF WS-KEY > 26
+              DISPLAY "WARNING: ROTATION KEY " WS-KEY
+                 " OUT OF RANGE, NORMALIZING TO 0-25"
+              COMPUTE WS-KEY = FUNCTION MOD(WS-KEY, 26)
            END-IF.
-           MOVE FUNCTION UPPER-CASE(WS-TEXT) TO WS-TEXT.
-           PERFORM VARYING WCN-CNT FROM 1 BY 1 
-              UNTIL WCN-CNT > 
+
+       A020-RUN-BATCH.
+      *--------------- reads a file of text fields and a rotation
+      *--------------- key, rotating every record through the same
+      *--------------- cipher logic, one obfuscated record out per
+      *--------------- input record
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 0   TO WS-REC-COUNT.
+           OPEN INPUT  ROT-INPUT-FILE.
+           OPEN OUTPUT ROT-OUTPUT-FILE.
+           PERFORM UNTIL EOF-ROT-INPUT
+              READ ROT-INPUT-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    MOVE RI-TEXT TO WS-TEXT
+                    MOVE SPACE   TO WS-CIPHER
+                    MOVE FUNCTION UPPER-CASE(WS-TEXT) TO WS-TEXT
+                    PERFORM B010-ROTATE-RECORD
+                    MOVE WS-CIPHER TO RO-CIPHER
+                    WRITE RO-CIPHER
+                    ADD 1 TO WS-REC-COUNT
+              END-READ
+           END-PERFORM.
+           CLOSE ROT-INPUT-FILE.
+           CLOSE ROT-OUTPUT-FILE.
+           DISPLAY "===== ROTATIONAL CIPHER BATCH RUN SUMMARY =====".
+           DISPLAY "MODE                : " WS-MODE.
+           DISPLAY "ROTATION KEY        : " WS-KEY.
+           DISPLAY "RECORDS PROCESSED   : " WS-REC-COUNT.
+           DISPLAY "================================================".
+           PERFORM A030-WRITE-LEDGER.
+
+       A030-WRITE-LEDGER.
+      *--------------- control-total record appended to the shared
+      *--------------- daily ledger after every batch run
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           OPEN EXTEND CTL-LEDGER-FILE.
+           IF WS-LEDGER-STATUS = "35"
+              OPEN OUTPUT CTL-LEDGER-FILE
+              CLOSE CTL-LEDGER-FILE
+              OPEN EXTEND CTL-LEDGER-FILE
+           END-IF.
+           MOVE SPACES           TO LG-LEDGER-RECORD.
+           MOVE "ROTCIPHER"      TO LG-JOB-NAME.
+           MOVE WS-RUN-DATE      TO LG-RUN-DATE.
+           MOVE WS-REC-COUNT     TO LG-RECORDS-IN.
+           MOVE WS-REC-COUNT     TO LG-RECORDS-OUT.
+           MOVE 0                TO LG-RECORDS-REJECTED.
+           WRITE LG-LEDGER-RECORD.
+           CLOSE CTL-LEDGER-FILE.
+
+       B010-ROTATE-RECORD.
+           PERFORM VARYING WCN-CNT FROM 1 BY 1
+              UNTIL WCN-CNT >
                  FUNCTION LENGTH (FUNCTION TRIM
                  (WS-TEXT, TRAILING))
-              MOVE FUNCTION UPPER-CASE(WS-TEXT(WCN-CNT:1)) TO WCV-LT 
+              MOVE WS-TEXT(WCN-CNT:1) TO WCV-LT
               IF WCV-LT IS EQUAL TO ' '
-                 STRING WS-CIPHER DELIMITED BY SPACE  
-                 '-' DELIMITED BY SIZE INTO WS-CIPHER 
+                 STRING WS-CIPHER DELIMITED BY SPACE
+                 WS-SPACE-SENTINEL DELIMITED BY SIZE INTO WS-CIPHER
               ELSE IF WCV-LT IS ALPHABETIC
-                 EVALUATE WCV-LT
-                    WHEN 'A'
-                       MOVE 1 TO WCV-NO
-                    WHEN 'B'
-                       MOVE 2 TO WCV-NO
-                    WHEN 'C'
-                       MOVE 3 TO WCV-NO
-                    WHEN 'D'
-                       MOVE 4 TO WCV-NO
-                    WHEN 'E'
-                       MOVE 5 TO WCV-NO          
-                    WHEN 'F'
-                       MOVE 6 TO WCV-NO
-                    WHEN 'G'
-                       MOVE 7 TO WCV-NO
-                    WHEN 'H'
-                       MOVE 8 TO WCV-NO
-                    WHEN 'I'
-                       MOVE 9 TO WCV-NO
-                    WHEN 'J'
-                       MOVE 10 TO WCV-NO
-                    WHEN 'K'
-                       MOVE 11 TO WCV-NO
-                    WHEN 'L'
-                       MOVE 12 TO WCV-NO
-                    WHEN 'M'
-                       MOVE 13 TO WCV-NO
-                    WHEN 'N'
-                       MOVE 14 TO WCV-NO
-                    WHEN 'O'
-                       MOVE 15 TO WCV-NO      
-                    WHEN 'P'
-                       MOVE 16 TO WCV-NO
-                    WHEN 'Q'
-                       MOVE 17 TO WCV-NO    
-                    WHEN 'R'
-                       MOVE 18 TO WCV-NO
-                    WHEN 'S'
-                       MOVE 19 TO WCV-NO
-                    WHEN 'T'
-                       MOVE 20 TO WCV-NO
-                    WHEN 'U'
-                       MOVE 21 TO WCV-NO       
-                    WHEN 'V'
-                       MOVE 22 TO WCV-NO
-                    WHEN 'W'
-                       MOVE 23 TO WCV-NO
-                    WHEN 'X'
-                       MOVE 24 TO WCV-NO
-                    WHEN 'Y'
-                       MOVE 25 TO WCV-NO
-                    WHEN 'Z'
-                       MOVE 26 TO WCV-NO     
+                 PERFORM Z020-EV-LT
+                 EVALUATE TRUE
+                    WHEN MODE-IS-DECODE
+      *--------------- decode mode subtracts the key instead of
+      *--------------- adding it
+                       COMPUTE WCV-NO = WCV-NO - WS-KEY
+                       IF WCV-NO < 1
+                          COMPUTE WCV-NO = WCV-NO + 26
+                       END-IF
+                    WHEN OTHER
+                       COMPUTE WCV-NO = WCV-NO + WS-KEY
+                       IF WCV-NO > 26
+                          COMPUTE WCV-NO = WCV-NO - 26
+                       END-IF
                  END-EVALUATE
-                 COMPUTE WCV-NO = WCV-NO + WS-KEY 
-                 IF WCV-NO > 26
-                    COMPUTE WCV-NO = WCV-NO - 26
-                 END-IF
-                 EVALUATE WCV-NO 
-                    WHEN 1
-                       MOVE 'A' TO WCV-LT
-                    WHEN 2
-                       MOVE 'B' TO WCV-LT
-                    WHEN 3
-                       MOVE 'C' TO WCV-LT
-                    WHEN 4
-                       MOVE 'D' TO WCV-LT
-                    WHEN 5
-                       MOVE 'E' TO WCV-LT          
-                    WHEN 6
-                       MOVE 'F' TO WCV-LT
-                    WHEN 7
-                       MOVE 'G' TO WCV-LT
-                    WHEN 8
-                       MOVE 'H' TO WCV-LT
-                    WHEN 9
-                       MOVE 'I' TO WCV-LT
-                    WHEN 10
-                       MOVE 'J' TO WCV-LT
-                    WHEN 11
-                       MOVE 'K' TO WCV-LT
-                    WHEN 12
-                       MOVE 'L' TO WCV-LT
-                    WHEN 13
-                       MOVE 'M' TO WCV-LT
-                    WHEN 14
-                       MOVE 'N' TO WCV-LT
-                    WHEN 15
-                       MOVE 'O' TO WCV-LT      
-                    WHEN 16
-                       MOVE 'P' TO WCV-LT
-                    WHEN 17
-                       MOVE 'Q' TO WCV-LT    
-                    WHEN 18
-                       MOVE 'R' TO WCV-LT
-                    WHEN 19
-                       MOVE 'S' TO WCV-LT
-                    WHEN 20
-                       MOVE 'T' TO WCV-LT
-                    WHEN 21
-                       MOVE 'U' TO WCV-LT       
-                    WHEN 22
-                       MOVE 'V' TO WCV-LT
-                    WHEN 23
-                       MOVE 'W' TO WCV-LT
-                    WHEN 24
-                       MOVE 'X' TO WCV-LT
-                    WHEN 25
-                       MOVE 'Y' TO WCV-LT
-                    WHEN 26
-                       MOVE 'Z' TO WCV-LT                        
-                 END-EVALUATE 
-                 STRING WS-CIPHER DELIMITED BY SPACE  
+                 PERFORM Z030-EV-NO
+                 STRING WS-CIPHER DELIMITED BY SPACE
                  WCV-LT DELIMITED BY SIZE INTO WS-CIPHER
               ELSE IF WCV-LT IS NUMERIC
-                 STRING WS-CIPHER DELIMITED BY SPACE  
+                 STRING WS-CIPHER DELIMITED BY SPACE
                  WCV-LT DELIMITED BY SIZE INTO WS-CIPHER
-              ELSE 
-                 STRING WS-CIPHER DELIMITED BY SPACE  
+              ELSE
+      *--------------- punctuation and other special characters
+      *--------------- pass through unchanged
+                 STRING WS-CIPHER DELIMITED BY SPACE
                  WCV-LT DELIMITED BY SIZE INTO WS-CIPHER
-              END-IF          
-           END-PERFORM. 
-           INSPECT WS-CIPHER REPLACING ALL '-' BY ' '. 
-           
\ No newline at end of file
+              END-IF
+           END-PERFORM.
+           INSPECT WS-CIPHER REPLACING ALL WS-SPACE-SENTINEL BY ' '.
+
+       Z020-EV-LT.
+           EVALUATE WCV-LT
+              WHEN 'A'
+                 MOVE 1 TO WCV-NO
+              WHEN 'B'
+                 MOVE 2 TO WCV-NO
+              WHEN 'C'
+                 MOVE 3 TO WCV-NO
+              WHEN 'D'
+                 MOVE 4 TO WCV-NO
+              WHEN 'E'
+                 MOVE 5 TO WCV-NO
+              WHEN 'F'
+                 MOVE 6 TO WCV-NO
+              WHEN 'G'
+                 MOVE 7 TO WCV-NO
+              WHEN 'H'
+                 MOVE 8 TO WCV-NO
+              WHEN 'I'
+                 MOVE 9 TO WCV-NO
+              WHEN 'J'
+                 MOVE 10 TO WCV-NO
+              WHEN 'K'
+                 MOVE 11 TO WCV-NO
+              WHEN 'L'
+                 MOVE 12 TO WCV-NO
+              WHEN 'M'
+                 MOVE 13 TO WCV-NO
+              WHEN 'N'
+                 MOVE 14 TO WCV-NO
+              WHEN 'O'
+                 MOVE 15 TO WCV-NO
+              WHEN 'P'
+                 MOVE 16 TO WCV-NO
+              WHEN 'Q'
+                 MOVE 17 TO WCV-NO
+              WHEN 'R'
+                 MOVE 18 TO WCV-NO
+              WHEN 'S'
+                 MOVE 19 TO WCV-NO
+              WHEN 'T'
+                 MOVE 20 TO WCV-NO
+              WHEN 'U'
+                 MOVE 21 TO WCV-NO
+              WHEN 'V'
+                 MOVE 22 TO WCV-NO
+              WHEN 'W'
+                 MOVE 23 TO WCV-NO
+              WHEN 'X'
+                 MOVE 24 TO WCV-NO
+              WHEN 'Y'
+                 MOVE 25 TO WCV-NO
+              WHEN 'Z'
+                 MOVE 26 TO WCV-NO
+           END-EVALUATE.
+
+       Z030-EV-NO.
+           EVALUATE WCV-NO
+              WHEN 1
+                 MOVE 'A' TO WCV-LT
+              WHEN 2
+                 MOVE 'B' TO WCV-LT
+              WHEN 3
+                 MOVE 'C' TO WCV-LT
+              WHEN 4
+                 MOVE 'D' TO WCV-LT
+              WHEN 5
+                 MOVE 'E' TO WCV-LT
+              WHEN 6
+                 MOVE 'F' TO WCV-LT
+              WHEN 7
+                 MOVE 'G' TO WCV-LT
+              WHEN 8
+                 MOVE 'H' TO WCV-LT
+              WHEN 9
+                 MOVE 'I' TO WCV-LT
+              WHEN 10
+                 MOVE 'J' TO WCV-LT
+              WHEN 11
+                 MOVE 'K' TO WCV-LT
+              WHEN 12
+                 MOVE 'L' TO WCV-LT
+              WHEN 13
+                 MOVE 'M' TO WCV-LT
+              WHEN 14
+                 MOVE 'N' TO WCV-LT
+              WHEN 15
+                 MOVE 'O' TO WCV-LT
+              WHEN 16
+                 MOVE 'P' TO WCV-LT
+              WHEN 17
+                 MOVE 'Q' TO WCV-LT
+              WHEN 18
+                 MOVE 'R' TO WCV-LT
+              WHEN 19
+                 MOVE 'S' TO WCV-LT
+              WHEN 20
+                 MOVE 'T' TO WCV-LT
+              WHEN 21
+                 MOVE 'U' TO WCV-LT
+              WHEN 22
+                 MOVE 'V' TO WCV-LT
+              WHEN 23
+                 MOVE 'W' TO WCV-LT
+              WHEN 24
+                 MOVE 'X' TO WCV-LT
+              WHEN 25
+                 MOVE 'Y' TO WCV-LT
+              WHEN 26
+                 MOVE 'Z' TO WCV-LT
+              WHEN OTHER
+      *--------------- should be unreachable once A010-READ-PARM has
+      *--------------- normalized WS-KEY onto 0-25, but guards against
+      *--------------- silently carrying a stale WCV-LT into the
+      *--------------- output if that ever stops being true
+                 DISPLAY "WARNING: ROTATION RESULT " WCV-NO
+                    " OUT OF RANGE, CHARACTER NOT ROTATED"
+           END-EVALUATE.
