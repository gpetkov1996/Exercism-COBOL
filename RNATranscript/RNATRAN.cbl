@@ -1,56 +1,405 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
       *************************
 
        PROGRAM-ID. RNATRAN.
        AUTHOR. GENADI PETKOV.
 
-       
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RNA-INPUT-FILE  ASSIGN TO "RNAIN.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT RNA-REPORT-FILE ASSIGN TO "RNARPT.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT RNA-REJECT-FILE ASSIGN TO "RNAREJ.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT RNA-TRACE-FILE  ASSIGN TO "RNATRACE.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-LEDGER-FILE ASSIGN TO "CTLLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT REJECT-LEDGER-FILE ASSIGN TO "REJLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-REJLEDGER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "RNACKPT.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
       ***************
 
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+       FD  RNA-INPUT-FILE
+           RECORD CONTAINS 64 CHARACTERS
+           RECORDING MODE IS F.
+       01  RI-STRAND               PIC X(64).
+
+       FD  RNA-REPORT-FILE
+           RECORD CONTAINS 82 CHARACTERS
+           RECORDING MODE IS F.
+       01  RR-DETAIL-RECORD.
+           05  RR-REC-TYPE         PIC X(1)  VALUE 'D'.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  RR-STRAND-NUM       PIC 9(6).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  RR-RESULT           PIC X(64).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  RR-STATUS           PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+       01  RR-TRAILER-RECORD.
+           05  TR-REC-TYPE         PIC X(1)  VALUE 'T'.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  TR-TOTAL-STRANDS    PIC 9(6).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  TR-TOTAL-BASES      PIC 9(8).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  TR-TOTAL-REJECTS    PIC 9(6).
+           05  FILLER              PIC X(56) VALUE SPACES.
+
+       FD  RNA-REJECT-FILE
+           RECORD CONTAINS 81 CHARACTERS
+           RECORDING MODE IS F.
+       01  RJ-RECORD.
+           05  RJ-STRAND-NUM       PIC 9(6).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  RJ-POSITION         PIC 9(4).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  RJ-BAD-CHAR         PIC X(1).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  RJ-STRAND           PIC X(64).
+
+       FD  RNA-TRACE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  TR-LINE                 PIC X(80).
+
+           COPY CTLLEDGR.
+
+           COPY REJFLDS.
+
+           COPY CHKPT.
+
+       WORKING-STORAGE SECTION.
       *========================
 
        01  WS-COMPLEMENT     PIC X(64).
        01  WS-DNA            PIC X(04) VALUE "ACGT".
+       01  WS-RNA            PIC X(04) VALUE "UGCA".
        01  WS-IX             PIC 9(02) VALUE 1.
        01  WS-IX2            PIC 9(02) VALUE 1.
-       01  WS-CHAR           PIC X(1). 
+       01  WS-CHAR           PIC X(1).
        01  WS-QTT            PIC 9(02).
 
+      *--------------- run-mode / direction / diagnostic selection
+       01  WS-RUN-MODE       PIC X(8).
+       01  WS-DIRECTION      PIC X(8).
+       01  WS-DIAG-PARM      PIC X(8).
+       01  WS-DIAG-FLAG      PIC X    VALUE 'N'.
+           88  DIAGNOSTICS-ON         VALUE 'Y'.
+       01  WS-ARGN           PIC 9(02).
+
+      *--------------- batch file-driven processing
+       01  WS-EOF-SW         PIC X    VALUE 'N'.
+           88  EOF-RNA-INPUT          VALUE 'Y'.
+       01  WS-STRAND-NUM     PIC 9(6) VALUE 0.
+
+      *--------------- invalid-base tracking
+       01  WS-BAD-BASE-SW    PIC X    VALUE 'N'.
+           88  BAD-BASE-FOUND         VALUE 'Y'.
+
+      *--------------- control totals
+       01  WS-TOTAL-STRANDS  PIC 9(6) VALUE 0.
+       01  WS-TOTAL-BASES    PIC 9(8) VALUE 0.
+       01  WS-TOTAL-REJECTS  PIC 9(6) VALUE 0.
+       01  WS-RUN-DATE       PIC X(8) VALUE SPACES.
+
+      *--------------- shared checkpoint/restart (one checkpoint file
+      *--------------- per job, common record layout)
+       01  WS-LEDGER-STATUS  PIC XX   VALUE SPACES.
+       01  WS-REJLEDGER-STATUS PIC XX VALUE SPACES.
+       01  WS-CKPT-STATUS    PIC XX   VALUE SPACES.
+       01  WS-CKPT-INTERVAL  PIC 9(4) VALUE 100.
+       01  WS-CKPT-COUNTER   PIC 9(4) VALUE 0.
+       01  WS-RESUME-STRAND  PIC 9(6) VALUE 0.
+       01  WS-RESUME-BASES   PIC 9(8) VALUE 0.
+       01  WS-RESUME-REJECTS PIC 9(6) VALUE 0.
+       01  WS-CKPT-FOUND-SW  PIC X    VALUE 'N'.
+           88  CKPT-FOUND             VALUE 'Y'.
+       01  WS-CKPT-EOF-SW    PIC X    VALUE 'N'.
+           88  EOF-CKPT-READ          VALUE 'Y'.
+       01  WS-CKPT-RUN-STATUS PIC X   VALUE "I".
 
        PROCEDURE DIVISION.
       ********************
 
-       RNA-TRANSCRIPTION.  
+       RNA-TRANSCRIPTION.
       *------------------
 
+           MOVE 1 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE.
+           MOVE 2 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-DIRECTION FROM ARGUMENT-VALUE.
+           MOVE 3 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-DIAG-PARM FROM ARGUMENT-VALUE.
+
+           IF WS-DIRECTION NOT = "DNA"
+              MOVE "RNA" TO WS-DIRECTION
+           END-IF.
+           IF WS-DIAG-PARM = "DIAG"
+              MOVE 'Y' TO WS-DIAG-FLAG
+           END-IF.
+
+           EVALUATE WS-RUN-MODE
+              WHEN "BATCH"
+                 PERFORM B010-RUN-BATCH
+              WHEN OTHER
+                 PERFORM A900-RUN-INTERACTIVE
+           END-EVALUATE.
+
+           STOP RUN.
+
+
+       A900-RUN-INTERACTIVE.
+      *---------------------
+
            PERFORM A010-DSP-ACC.
            PERFORM A020-PRFM-CHK.
            PERFORM A030-DSP-RLT.
 
-           STOP RUN.
-
 
        A010-DSP-ACC.
       *-------------
 
            DISPLAY 'ENTER INPUT: ' WITH NO ADVANCING.
-           ACCEPT WS-COMPLEMENT. 
+           ACCEPT WS-COMPLEMENT.
+
+
+       B010-RUN-BATCH.
+      *--------------- file-driven batch transcription
+
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 0 TO WS-STRAND-NUM.
+           MOVE 0 TO WS-TOTAL-STRANDS.
+           MOVE 0 TO WS-TOTAL-BASES.
+           MOVE 0 TO WS-TOTAL-REJECTS.
+           MOVE "I" TO WS-CKPT-RUN-STATUS.
+           PERFORM B060-CHECK-RESTART.
+           OPEN INPUT  RNA-INPUT-FILE.
+           IF CKPT-FOUND
+      *--------------- a checkpoint only ever exists once a prior run
+      *--------------- has already created the report/reject files, so
+      *--------------- resuming extends them instead of truncating the
+      *--------------- rows that run already wrote
+              OPEN EXTEND RNA-REPORT-FILE
+              OPEN EXTEND RNA-REJECT-FILE
+           ELSE
+              OPEN OUTPUT RNA-REPORT-FILE
+              OPEN OUTPUT RNA-REJECT-FILE
+           END-IF.
+           PERFORM B061-OPEN-REJECT-LEDGER.
+           PERFORM B062-OPEN-CHECKPOINT-FILE.
+           MOVE 0 TO WS-CKPT-COUNTER.
+           IF DIAGNOSTICS-ON
+              OPEN OUTPUT RNA-TRACE-FILE
+           END-IF.
+           IF CKPT-FOUND
+              DISPLAY "RESUMING AFTER CHECKPOINT, SKIPPING FIRST "
+                 WS-RESUME-STRAND " STRANDS"
+              PERFORM WS-RESUME-STRAND TIMES
+                 READ RNA-INPUT-FILE
+                    AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                 END-READ
+              END-PERFORM
+              MOVE WS-RESUME-STRAND  TO WS-STRAND-NUM
+              MOVE WS-RESUME-STRAND  TO WS-TOTAL-STRANDS
+              MOVE WS-RESUME-BASES   TO WS-TOTAL-BASES
+              MOVE WS-RESUME-REJECTS TO WS-TOTAL-REJECTS
+           END-IF.
+           PERFORM UNTIL EOF-RNA-INPUT
+              READ RNA-INPUT-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    ADD 1 TO WS-STRAND-NUM
+                    MOVE RI-STRAND TO WS-COMPLEMENT
+                    PERFORM A020-PRFM-CHK
+                    PERFORM B020-WRITE-REPORT-LINE
+                    ADD 1 TO WS-TOTAL-STRANDS
+                    ADD WS-QTT TO WS-TOTAL-BASES
+                    ADD 1 TO WS-CKPT-COUNTER
+                    IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                       PERFORM B070-WRITE-CHECKPOINT
+                       MOVE 0 TO WS-CKPT-COUNTER
+                    END-IF
+              END-READ
+           END-PERFORM.
+           MOVE "C" TO WS-CKPT-RUN-STATUS.
+           PERFORM B070-WRITE-CHECKPOINT.
+           CLOSE RNA-INPUT-FILE.
+           CLOSE RNA-REPORT-FILE.
+           CLOSE RNA-REJECT-FILE.
+           CLOSE REJECT-LEDGER-FILE.
+           CLOSE CHECKPOINT-FILE.
+           IF DIAGNOSTICS-ON
+              CLOSE RNA-TRACE-FILE
+           END-IF.
+           PERFORM B030-WRITE-TRAILER.
+           PERFORM B040-DISPLAY-SUMMARY.
+           PERFORM B050-WRITE-LEDGER.
+
+
+       B020-WRITE-REPORT-LINE.
+           MOVE SPACES          TO RR-DETAIL-RECORD.
+           MOVE 'D'             TO RR-REC-TYPE.
+           MOVE WS-STRAND-NUM   TO RR-STRAND-NUM.
+           MOVE WS-COMPLEMENT   TO RR-RESULT.
+           IF BAD-BASE-FOUND
+              MOVE 'BAD '       TO RR-STATUS
+           ELSE
+              MOVE 'OK  '       TO RR-STATUS
+           END-IF.
+           WRITE RR-DETAIL-RECORD.
+
+
+       B030-WRITE-TRAILER.
+      *--------------- control totals reconciling against the lab's
+      *--------------- submission manifest
+           OPEN EXTEND RNA-REPORT-FILE.
+           MOVE SPACES            TO RR-TRAILER-RECORD.
+           MOVE 'T'                TO TR-REC-TYPE.
+           MOVE WS-TOTAL-STRANDS    TO TR-TOTAL-STRANDS.
+           MOVE WS-TOTAL-BASES      TO TR-TOTAL-BASES.
+           MOVE WS-TOTAL-REJECTS    TO TR-TOTAL-REJECTS.
+           WRITE RR-TRAILER-RECORD.
+           CLOSE RNA-REPORT-FILE.
+
+
+       B040-DISPLAY-SUMMARY.
+           DISPLAY "===== RNA TRANSCRIPTION RUN SUMMARY =====".
+           DISPLAY "STRANDS PROCESSED   : " WS-TOTAL-STRANDS.
+           DISPLAY "BASES TRANSCRIBED   : " WS-TOTAL-BASES.
+           DISPLAY "BASES REJECTED      : " WS-TOTAL-REJECTS.
+           DISPLAY "==========================================".
+
+
+       B050-WRITE-LEDGER.
+      *--------------- control-total record appended to the shared
+      *--------------- daily ledger after every batch run
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           OPEN EXTEND CTL-LEDGER-FILE.
+           IF WS-LEDGER-STATUS = "35"
+              OPEN OUTPUT CTL-LEDGER-FILE
+              CLOSE CTL-LEDGER-FILE
+              OPEN EXTEND CTL-LEDGER-FILE
+           END-IF.
+           MOVE SPACES             TO LG-LEDGER-RECORD.
+           MOVE "RNATRAN"          TO LG-JOB-NAME.
+           MOVE WS-RUN-DATE        TO LG-RUN-DATE.
+      *--------------- LG-RECORDS-IN/OUT are comparable record counts
+      *--------------- in every job's ledger entry; every strand read
+      *--------------- produces exactly one detail record written, so
+      *--------------- records-out is the strand count, not the base
+      *--------------- tally (a per-character count on a different
+      *--------------- unit, and wide enough to overflow LG-RECORDS-OUT
+      *--------------- on a large batch besides).
+           MOVE WS-TOTAL-STRANDS   TO LG-RECORDS-IN.
+           MOVE WS-TOTAL-STRANDS   TO LG-RECORDS-OUT.
+           MOVE WS-TOTAL-REJECTS   TO LG-RECORDS-REJECTED.
+           WRITE LG-LEDGER-RECORD.
+           CLOSE CTL-LEDGER-FILE.
+
+
+       B060-CHECK-RESTART.
+      *--------------- shared checkpoint layout; resumes a batch run
+      *--------------- that abended mid-file. A checkpoint left by a
+      *--------------- run that finished clean (status "C") does not
+      *--------------- count - only an in-progress ("I") checkpoint
+      *--------------- means there are strands left over to skip.
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           MOVE 'N' TO WS-CKPT-EOF-SW.
+           MOVE SPACES TO WS-CKPT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              PERFORM UNTIL EOF-CKPT-READ
+                 READ CHECKPOINT-FILE
+                    AT END
+                       MOVE 'Y' TO WS-CKPT-EOF-SW
+                    NOT AT END
+                       IF CKP-RUN-STATUS = "I"
+                          MOVE CKP-LAST-KEY TO WS-RESUME-STRAND
+                          MOVE CKP-COUNT-1  TO WS-RESUME-BASES
+                          MOVE CKP-COUNT-2  TO WS-RESUME-REJECTS
+                          MOVE 'Y' TO WS-CKPT-FOUND-SW
+                       ELSE
+                          MOVE 'N' TO WS-CKPT-FOUND-SW
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+
+       B070-WRITE-CHECKPOINT.
+           MOVE SPACES               TO CKP-CHECKPOINT-RECORD.
+           MOVE "RNATRAN"            TO CKP-JOB-NAME.
+           MOVE WS-STRAND-NUM        TO CKP-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CKP-TIMESTAMP.
+           MOVE WS-CKPT-RUN-STATUS   TO CKP-RUN-STATUS.
+           MOVE WS-TOTAL-BASES       TO CKP-COUNT-1.
+           MOVE WS-TOTAL-REJECTS     TO CKP-COUNT-2.
+           WRITE CKP-CHECKPOINT-RECORD.
+
+
+       B061-OPEN-REJECT-LEDGER.
+      *--------------- REJLEDGR.DAT is common to every batch job and may
+      *--------------- never have been created yet in a fresh
+      *--------------- environment; OPEN EXTEND aborts with file status
+      *--------------- 35 on a file that doesn't exist yet, so create it
+      *--------------- first when that happens
+
+           OPEN EXTEND REJECT-LEDGER-FILE.
+           IF WS-REJLEDGER-STATUS = "35"
+              OPEN OUTPUT REJECT-LEDGER-FILE
+              CLOSE REJECT-LEDGER-FILE
+              OPEN EXTEND REJECT-LEDGER-FILE
+           END-IF.
+
+
+       B062-OPEN-CHECKPOINT-FILE.
+      *--------------- same create-on-first-use handling, for this
+      *--------------- job's own checkpoint file
+
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35"
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
 
 
        A020-PRFM-CHK.
       *--------------
-              
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-COMPLEMENT)) 
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-COMPLEMENT))
                                   TO WS-QTT.
+           MOVE 1 TO WS-IX2.
+           MOVE 'N' TO WS-BAD-BASE-SW.
 
-           PERFORM VARYING WS-IX FROM 1 BY 1 
+           PERFORM VARYING WS-IX FROM 1 BY 1
               UNTIL WS-IX > WS-QTT
-                     
-              MOVE WS-COMPLEMENT(WS-IX:1) 
+
+              MOVE WS-COMPLEMENT(WS-IX:1)
                                   TO WS-CHAR
-              PERFORM Z010-EVL-CHAR
+              EVALUATE WS-DIRECTION
+                 WHEN "DNA"
+                    PERFORM Z020-EVL-CHAR-REV
+                 WHEN OTHER
+                    PERFORM Z010-EVL-CHAR
+              END-EVALUATE
 
            END-PERFORM.
 
@@ -58,33 +407,97 @@
        A030-DSP-RLT.
       *-------------
 
-           DISPLAY 'THE RESULT IS: ' WS-COMPLEMENT.         
+           DISPLAY 'THE RESULT IS: ' WS-COMPLEMENT.
 
 
        Z010-EVL-CHAR.
-      *--------------
+      *-------------- forward DNA-to-RNA transcription
 
            EVALUATE WS-CHAR
 
               WHEN WS-DNA(1:1)
-                 MOVE 'U'         TO WS-COMPLEMENT(WS-IX2:1)
+                 MOVE WS-RNA(1:1)  TO WS-COMPLEMENT(WS-IX2:1)
               WHEN WS-DNA(2:1)
-                 MOVE 'G'         TO WS-COMPLEMENT(WS-IX2:1)
-              WHEN WS-DNA(3:1) 
-                 MOVE 'C'         TO WS-COMPLEMENT(WS-IX2:1)
+                 MOVE WS-RNA(2:1)  TO WS-COMPLEMENT(WS-IX2:1)
+              WHEN WS-DNA(3:1)
+                 MOVE WS-RNA(3:1)  TO WS-COMPLEMENT(WS-IX2:1)
               WHEN WS-DNA(4:1)
-                 MOVE 'A'         TO WS-COMPLEMENT(WS-IX2:1)
-              WHEN OTHER        
-                 MOVE SPACES      TO WS-COMPLEMENT(WS-IX2:1)
+                 MOVE WS-RNA(4:1)  TO WS-COMPLEMENT(WS-IX2:1)
+              WHEN OTHER
+                 MOVE SPACES       TO WS-COMPLEMENT(WS-IX2:1)
+                 MOVE 'Y'          TO WS-BAD-BASE-SW
+                 PERFORM Z030-WRITE-REJECT
 
-           END-EVALUATE.     
+           END-EVALUATE.
+
+           PERFORM Z040-WRITE-TRACE.
 
            ADD 1 TO WS-IX2.
 
-      ******************************************************************
-         *>DISPLAT INFORMATION ABOUT EACH LOOP*<
-           DISPLAY 'WS-IX IS: ' WS-IX
-           DISPLAY 'LENGTH IS: ' 
-              FUNCTION LENGTH(FUNCTION TRIM(WS-COMPLEMENT))  .      
-           DISPLAY 'NEW CHAR: ' WS-COMPLEMENT(WS-IX:1).
-      ****************************************************************** 
+
+       Z020-EVL-CHAR-REV.
+      *-------------- reverse-complement RNA-to-DNA lookup
+
+           EVALUATE WS-CHAR
+
+              WHEN WS-RNA(1:1)
+                 MOVE WS-DNA(1:1)  TO WS-COMPLEMENT(WS-IX2:1)
+              WHEN WS-RNA(2:1)
+                 MOVE WS-DNA(2:1)  TO WS-COMPLEMENT(WS-IX2:1)
+              WHEN WS-RNA(3:1)
+                 MOVE WS-DNA(3:1)  TO WS-COMPLEMENT(WS-IX2:1)
+              WHEN WS-RNA(4:1)
+                 MOVE WS-DNA(4:1)  TO WS-COMPLEMENT(WS-IX2:1)
+              WHEN OTHER
+                 MOVE SPACES       TO WS-COMPLEMENT(WS-IX2:1)
+                 MOVE 'Y'          TO WS-BAD-BASE-SW
+                 PERFORM Z030-WRITE-REJECT
+
+           END-EVALUATE.
+
+           PERFORM Z040-WRITE-TRACE.
+
+           ADD 1 TO WS-IX2.
+
+
+       Z030-WRITE-REJECT.
+      *-------------- reject report for invalid bases instead of
+      *-------------- silently blanking the character
+
+           IF WS-RUN-MODE = "BATCH"
+              MOVE SPACES          TO RJ-RECORD
+              MOVE WS-STRAND-NUM   TO RJ-STRAND-NUM
+              MOVE WS-IX           TO RJ-POSITION
+              MOVE WS-CHAR         TO RJ-BAD-CHAR
+              MOVE RI-STRAND       TO RJ-STRAND
+              WRITE RJ-RECORD
+              MOVE SPACES          TO RJL-REJECT-RECORD
+              MOVE "RNATRAN"       TO RJL-JOB-NAME
+              MOVE WS-STRAND-NUM   TO RJL-RECORD-ID
+              MOVE "BADBASE"       TO RJL-REASON-CODE
+              MOVE WS-CHAR         TO RJL-BAD-VALUE
+              WRITE RJL-REJECT-RECORD
+              ADD 1 TO WS-TOTAL-REJECTS
+           ELSE
+              DISPLAY "INVALID BASE AT POSITION " WS-IX
+                 ": " WS-CHAR
+           END-IF.
+
+
+       Z040-WRITE-TRACE.
+      *-------------- per-character trace gated behind a diagnostic
+      *-------------- flag instead of always displaying
+
+           IF DIAGNOSTICS-ON
+              MOVE SPACES TO TR-LINE
+              STRING 'WS-IX=' WS-IX
+                     ' LEN=' WS-QTT
+                     ' CHAR=' WS-CHAR
+                     ' NEW=' WS-COMPLEMENT(WS-IX2:1)
+                     DELIMITED BY SIZE INTO TR-LINE
+              IF WS-RUN-MODE = "BATCH"
+                 WRITE TR-LINE
+              ELSE
+                 DISPLAY TR-LINE
+              END-IF
+           END-IF.
