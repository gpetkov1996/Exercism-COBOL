@@ -3,14 +3,72 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-INPUT-FILE    ASSIGN TO "CARDIN.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT CARD-REPORT-FILE   ASSIGN TO "CARDRPT.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT CARD-REJECT-FILE   ASSIGN TO "CARDREJ.DAT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-LEDGER-FILE    ASSIGN TO "CTLLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT REJECT-LEDGER-FILE ASSIGN TO "REJLEDGR.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-REJLEDGER-STATUS.
+           SELECT CHECKPOINT-FILE    ASSIGN TO "LUHNCKPT.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-INPUT-FILE
+           RECORD CONTAINS 32 CHARACTERS
+           RECORDING MODE IS F.
+       01  CR-CARD-NUMBER             PIC X(32).
+
+       FD  CARD-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  RPT-RECORD.
+           05  RPT-CARD-NUMBER        PIC X(32).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RPT-RESULT             PIC X(5).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RPT-BRAND              PIC X(10).
+           05  FILLER                 PIC X(29) VALUE SPACES.
+
+       FD  CARD-REJECT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REJ-RECORD.
+           05  REJ-CARD-NUMBER        PIC X(32).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  REJ-REASON-CODE        PIC X(12).
+           05  FILLER                 PIC X(34) VALUE SPACES.
+
+           COPY CTLLEDGR.
+
+           COPY REJFLDS.
+
+           COPY CHKPT.
+
        WORKING-STORAGE SECTION.
-       01  WS-CARD-NUMBER         PIC X(32).
-       01  WS-CARD-DIGITS         PIC 9(32).
-       01  WS-CHECKSUM            PIC 9(2).
-       01  WS-VALID               PIC X(5).
+       01  WS-REASON-CODE         PIC X(12)      VALUE SPACES.
+       01  WS-BRAND-CODE          PIC X(10)      VALUE SPACES.
+       01  WS-PFX-1               PIC 9(1).
+       01  WS-PFX-2               PIC 9(2).
+       01  WS-PFX-3               PIC 9(3).
+       01  WS-PFX-4               PIC 9(4).
+       01  WS-TOT-READ            PIC 9(7)       VALUE 0.
+       01  WS-TOT-VALID           PIC 9(7)       VALUE 0.
+       01  WS-TOT-INVALID         PIC 9(7)       VALUE 0.
+       01  WS-HASH-TOTAL          PIC 9(10)      VALUE 0.
+       01  WS-MASKED-CARD         PIC X(32)      VALUE SPACES.
+       01  WS-MASK-LEN            PIC 9(2).
+           COPY CARDFLDS.
        01  WS-R                   PIC 9(3)       VALUE 0.
-       01  WS-Q                   PIC 9(3)       VALUE 0.  
+       01  WS-Q                   PIC 9(3)       VALUE 0.
        01  WS-IX                  PIC 9(2).
        01  WS-CNT                 PIC 9(2)       VALUE 1.
        01  WS-PNTR                PIC 9(32)      VALUE 1.
@@ -19,31 +77,299 @@
        01  WS-CNTR                PIC 9(32).
        01  WS-PNTR-CNTR           PIC 9(2).
        01  WS-IX-CNTR             PIC 9(32).
-       
+       01  WS-RUN-MODE            PIC X(8).
+       01  WS-ARGN                PIC 9(2).
+       01  WS-EOF-SW              PIC X          VALUE 'N'.
+           88  EOF-CARD-INPUT                    VALUE 'Y'.
+       01  WS-RUN-DATE            PIC X(8)       VALUE SPACES.
+       01  WS-LEDGER-STATUS       PIC XX         VALUE SPACES.
+       01  WS-REJLEDGER-STATUS    PIC XX         VALUE SPACES.
+       01  WS-CKPT-STATUS         PIC XX         VALUE SPACES.
+       01  WS-CKPT-INTERVAL       PIC 9(4)       VALUE 100.
+       01  WS-CKPT-COUNTER        PIC 9(4)       VALUE 0.
+       01  WS-RESUME-COUNT        PIC 9(8)       VALUE 0.
+       01  WS-RESUME-VALID        PIC 9(7)       VALUE 0.
+       01  WS-RESUME-INVALID      PIC 9(7)       VALUE 0.
+       01  WS-RESUME-HASH         PIC 9(10)      VALUE 0.
+       01  WS-CKPT-FOUND-SW       PIC X          VALUE 'N'.
+           88  CKPT-FOUND                        VALUE 'Y'.
+       01  WS-CKPT-EOF-SW         PIC X          VALUE 'N'.
+           88  EOF-CKPT-READ                     VALUE 'Y'.
+       01  WS-CKPT-RUN-STATUS     PIC X          VALUE "I".
+
        PROCEDURE DIVISION.
        LUHN.
-           
+
+           MOVE 1 TO WS-ARGN.
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE.
+           IF WS-RUN-MODE = "BATCH"
+              PERFORM 0001-RUN-BATCH
+           ELSE
+              PERFORM 0001-RUN-INTERACTIVE
+           END-IF.
+           STOP RUN.
+
+       0001-RUN-INTERACTIVE.
            PERFORM 0010-INIT-VAR.
            DISPLAY "INPUT : " WITH NO ADVANCING. *>---------------------
            ACCEPT WS-CARD-NUMBER.                *>---------------------
-           PERFORM 0020-RMV-SPC.    
+           PERFORM 0015-PROCESS-ONE-CARD.
            DISPLAY "-------------------------".
+           DISPLAY WS-VALID.                     *>---------------------
+           IF WS-VALID = "VALID"
+              DISPLAY "BRAND : " WS-BRAND-CODE
+           END-IF.
+
+       0001-RUN-BATCH.
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 0 TO WS-TOT-READ.
+           MOVE "I" TO WS-CKPT-RUN-STATUS.
+           PERFORM 0007-CHECK-RESTART.
+           OPEN INPUT CARD-INPUT-FILE.
+           IF CKPT-FOUND
+      *--------------- a checkpoint only ever exists once a prior run
+      *--------------- has already created the report/reject files, so
+      *--------------- resuming extends them instead of truncating the
+      *--------------- rows that run already wrote
+              OPEN EXTEND CARD-REPORT-FILE
+              OPEN EXTEND CARD-REJECT-FILE
+           ELSE
+              OPEN OUTPUT CARD-REPORT-FILE
+              OPEN OUTPUT CARD-REJECT-FILE
+           END-IF.
+           PERFORM 0006-OPEN-REJECT-LEDGER.
+           PERFORM 0009-OPEN-CHECKPOINT-FILE.
+           MOVE 0 TO WS-CKPT-COUNTER.
+           IF CKPT-FOUND
+              DISPLAY "RESUMING AFTER CHECKPOINT, SKIPPING FIRST "
+                 WS-RESUME-COUNT " RECORDS"
+              PERFORM WS-RESUME-COUNT TIMES
+                 READ CARD-INPUT-FILE
+                    AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                 END-READ
+              END-PERFORM
+              MOVE WS-RESUME-COUNT   TO WS-TOT-READ
+              MOVE WS-RESUME-VALID   TO WS-TOT-VALID
+              MOVE WS-RESUME-INVALID TO WS-TOT-INVALID
+              MOVE WS-RESUME-HASH    TO WS-HASH-TOTAL
+           END-IF.
+           PERFORM UNTIL EOF-CARD-INPUT
+              READ CARD-INPUT-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    PERFORM 0010-INIT-VAR
+                    MOVE CR-CARD-NUMBER TO WS-CARD-NUMBER
+                    PERFORM 0015-PROCESS-ONE-CARD
+                    ADD 1 TO WS-TOT-READ
+                    ADD WS-CHECKSUM TO WS-HASH-TOTAL
+                    MOVE WS-MASKED-CARD TO RPT-CARD-NUMBER
+                    MOVE WS-VALID       TO RPT-RESULT
+                    MOVE WS-BRAND-CODE  TO RPT-BRAND
+                    WRITE RPT-RECORD
+                    IF WS-VALID = "FALSE"
+                       ADD 1 TO WS-TOT-INVALID
+                       MOVE WS-MASKED-CARD  TO REJ-CARD-NUMBER
+                       MOVE WS-REASON-CODE  TO REJ-REASON-CODE
+                       WRITE REJ-RECORD
+                       MOVE SPACES          TO RJL-REJECT-RECORD
+                       MOVE "LUHN"          TO RJL-JOB-NAME
+                       MOVE WS-MASKED-CARD  TO RJL-RECORD-ID
+                       MOVE WS-REASON-CODE  TO RJL-REASON-CODE
+                       MOVE WS-MASKED-CARD  TO RJL-BAD-VALUE
+                       WRITE RJL-REJECT-RECORD
+                    ELSE
+                       ADD 1 TO WS-TOT-VALID
+                    END-IF
+                    ADD 1 TO WS-CKPT-COUNTER
+                    IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                       PERFORM 0008-WRITE-CHECKPOINT
+                       MOVE 0 TO WS-CKPT-COUNTER
+                    END-IF
+              END-READ
+           END-PERFORM.
+           MOVE "C" TO WS-CKPT-RUN-STATUS.
+           PERFORM 0008-WRITE-CHECKPOINT.
+           CLOSE CARD-INPUT-FILE.
+           CLOSE CARD-REPORT-FILE.
+           CLOSE CARD-REJECT-FILE.
+           CLOSE REJECT-LEDGER-FILE.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM 0080-DISPLAY-SUMMARY.
+           PERFORM 0085-WRITE-LEDGER.
+
+       0006-OPEN-REJECT-LEDGER.
+      *--------------- REJLEDGR.DAT is common to every batch job and may
+      *--------------- never have been created yet in a fresh
+      *--------------- environment; OPEN EXTEND aborts with file status
+      *--------------- 35 on a file that doesn't exist yet, so create it
+      *--------------- first when that happens
+           OPEN EXTEND REJECT-LEDGER-FILE.
+           IF WS-REJLEDGER-STATUS = "35"
+              OPEN OUTPUT REJECT-LEDGER-FILE
+              CLOSE REJECT-LEDGER-FILE
+              OPEN EXTEND REJECT-LEDGER-FILE
+           END-IF.
+
+       0007-CHECK-RESTART.
+      *--------------- shared checkpoint layout; resumes a batch run
+      *--------------- that abended mid-file. A checkpoint left by a
+      *--------------- run that finished clean (status "C") does not
+      *--------------- count - only an in-progress ("I") checkpoint
+      *--------------- means there are records left over to skip.
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           MOVE 'N' TO WS-CKPT-EOF-SW.
+           MOVE SPACES TO WS-CKPT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              PERFORM UNTIL EOF-CKPT-READ
+                 READ CHECKPOINT-FILE
+                    AT END
+                       MOVE 'Y' TO WS-CKPT-EOF-SW
+                    NOT AT END
+                       IF CKP-RUN-STATUS = "I"
+                          MOVE CKP-LAST-KEY   TO WS-RESUME-COUNT
+                          MOVE CKP-COUNT-1    TO WS-RESUME-VALID
+                          MOVE CKP-COUNT-2    TO WS-RESUME-INVALID
+                          MOVE CKP-COUNT-3    TO WS-RESUME-HASH
+                          MOVE 'Y' TO WS-CKPT-FOUND-SW
+                       ELSE
+                          MOVE 'N' TO WS-CKPT-FOUND-SW
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0008-WRITE-CHECKPOINT.
+           MOVE SPACES               TO CKP-CHECKPOINT-RECORD.
+           MOVE "LUHN"                TO CKP-JOB-NAME.
+           MOVE WS-TOT-READ          TO CKP-LAST-KEY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CKP-TIMESTAMP.
+           MOVE WS-CKPT-RUN-STATUS   TO CKP-RUN-STATUS.
+           MOVE WS-TOT-VALID         TO CKP-COUNT-1.
+           MOVE WS-TOT-INVALID       TO CKP-COUNT-2.
+           MOVE WS-HASH-TOTAL        TO CKP-COUNT-3.
+           WRITE CKP-CHECKPOINT-RECORD.
+
+       0009-OPEN-CHECKPOINT-FILE.
+      *--------------- same create-on-first-use handling as the reject
+      *--------------- ledger, for this job's own checkpoint file
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35"
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+
+       0080-DISPLAY-SUMMARY.
+           DISPLAY "===== CARD VALIDATION RUN SUMMARY =====".
+           DISPLAY "RECORDS READ    : " WS-TOT-READ.
+           DISPLAY "VALID COUNT     : " WS-TOT-VALID.
+           DISPLAY "INVALID COUNT   : " WS-TOT-INVALID.
+           DISPLAY "CHECKSUM HASH   : " WS-HASH-TOTAL.
+           DISPLAY "========================================".
+
+       0085-WRITE-LEDGER.
+      *--------------- control-total record appended to the shared
+      *--------------- daily ledger after every batch run
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           OPEN EXTEND CTL-LEDGER-FILE.
+           IF WS-LEDGER-STATUS = "35"
+              OPEN OUTPUT CTL-LEDGER-FILE
+              CLOSE CTL-LEDGER-FILE
+              OPEN EXTEND CTL-LEDGER-FILE
+           END-IF.
+           MOVE SPACES          TO LG-LEDGER-RECORD.
+           MOVE "LUHN"          TO LG-JOB-NAME.
+           MOVE WS-RUN-DATE     TO LG-RUN-DATE.
+      *--------------- LG-RECORDS-IN/OUT/REJECTED are PIC 9(6) in the
+      *--------------- shared ledger layout, one digit narrower than
+      *--------------- this program's own WS-TOT- counters; cap rather
+      *--------------- than let a MOVE on an oversized batch silently
+      *--------------- truncate the high-order digits
+           IF WS-TOT-READ > 999999 OR WS-TOT-VALID > 999999
+                 OR WS-TOT-INVALID > 999999
+              DISPLAY "WARNING: RUN TOTALS EXCEED LEDGER FIELD WIDTH, "
+                 "CAPPING AT 999999 FOR CTLLEDGR.DAT"
+           END-IF.
+           IF WS-TOT-READ > 999999
+              MOVE 999999 TO LG-RECORDS-IN
+           ELSE
+              MOVE WS-TOT-READ TO LG-RECORDS-IN
+           END-IF.
+           IF WS-TOT-VALID > 999999
+              MOVE 999999 TO LG-RECORDS-OUT
+           ELSE
+              MOVE WS-TOT-VALID TO LG-RECORDS-OUT
+           END-IF.
+           IF WS-TOT-INVALID > 999999
+              MOVE 999999 TO LG-RECORDS-REJECTED
+           ELSE
+              MOVE WS-TOT-INVALID TO LG-RECORDS-REJECTED
+           END-IF.
+           WRITE LG-LEDGER-RECORD.
+           CLOSE CTL-LEDGER-FILE.
+
+       0015-PROCESS-ONE-CARD.
+           PERFORM 0020-RMV-SPC.
            IF WS-VALID ="VALID"
+              PERFORM 0025-CLS-BRAND
               PERFORM VARYING WS-CNTR FROM 1 BY 1 UNTIL
-                 WS-CNTR > WS-IX-CNTR 
+                 WS-CNTR > WS-IX-CNTR
                  PERFORM 0030-GET-SUM-DGT
               END-PERFORM
               PERFORM 0040-CHK-OTP
            END-IF.
-           DISPLAY WS-VALID.                     *>---------------------
-           STOP RUN.
+           PERFORM 0070-MASK-CARD.
+
+       0070-MASK-CARD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CARD-NUMBER))
+                                        TO WS-MASK-LEN.
+           MOVE ALL "*" TO WS-MASKED-CARD.
+           IF WS-MASK-LEN > 4
+              MOVE WS-CARD-NUMBER(WS-MASK-LEN - 3:4)
+                 TO WS-MASKED-CARD(WS-MASK-LEN - 3:4)
+           ELSE
+              MOVE WS-CARD-NUMBER TO WS-MASKED-CARD
+           END-IF.
+
+       0025-CLS-BRAND.
+           MOVE WS-CARD-DIGITS(1:1) TO WS-PFX-1.
+           MOVE WS-CARD-DIGITS(1:2) TO WS-PFX-2.
+           MOVE WS-CARD-DIGITS(1:3) TO WS-PFX-3.
+           MOVE WS-CARD-DIGITS(1:4) TO WS-PFX-4.
+           EVALUATE TRUE
+              WHEN WS-PFX-1 = 4
+                 MOVE "VISA" TO WS-BRAND-CODE
+              WHEN WS-PFX-2 >= 51 AND WS-PFX-2 <= 55
+                 MOVE "MASTERCARD" TO WS-BRAND-CODE
+              WHEN WS-PFX-4 >= 2221 AND WS-PFX-4 <= 2720
+                 MOVE "MASTERCARD" TO WS-BRAND-CODE
+              WHEN WS-PFX-2 = 34 OR WS-PFX-2 = 37
+                 MOVE "AMEX" TO WS-BRAND-CODE
+              WHEN WS-PFX-4 = 6011
+                 MOVE "DISCOVER" TO WS-BRAND-CODE
+              WHEN WS-PFX-2 = 65
+                 MOVE "DISCOVER" TO WS-BRAND-CODE
+              WHEN WS-PFX-3 >= 644 AND WS-PFX-3 <= 649
+                 MOVE "DISCOVER" TO WS-BRAND-CODE
+              WHEN OTHER
+                 MOVE "UNKNOWN" TO WS-BRAND-CODE
+           END-EVALUATE.
 
        0010-INIT-VAR.
            MOVE 0 TO WS-CHECKSUM.
-           MOVE "0" TO WS-CARD-NUMBER.
-           MOVE 0 TO WS-CARD-DIGITS.    
+           MOVE 0 TO WS-CARD-DIGITS.
            MOVE "VALID" TO WS-VALID.
+           MOVE SPACES TO WS-REASON-CODE.
+           MOVE SPACES TO WS-BRAND-CODE.
            MOVE 0 TO WS-PNTR.
+           MOVE 1 TO WS-CNT.
+           MOVE 0 TO WS-PNTR-CNTR.
+           MOVE 0 TO WS-IX-CNTR.
 
        0020-RMV-SPC.
            DISPLAY "EXECUTING 0020-RMV-SPC".
@@ -51,12 +377,14 @@
               WS-IX > FUNCTION LENGTH(FUNCTION TRIM(WS-CARD-NUMBER))
               IF FUNCTION LENGTH(FUNCTION TRIM(WS-CARD-NUMBER)) <= 1
                  MOVE "FALSE" TO WS-VALID
+                 MOVE "TOO-SHORT" TO WS-REASON-CODE
                  EXIT PARAGRAPH
               END-IF
               IF WS-CARD-NUMBER(WS-IX:1) = SPACE
                  CONTINUE
               ELSE IF WS-CARD-NUMBER(WS-IX:1) NOT NUMERIC
                  MOVE "FALSE" TO WS-VALID
+                 MOVE "BAD-CHAR" TO WS-REASON-CODE
                  EXIT PARAGRAPH
               ELSE
                  MOVE WS-CARD-NUMBER(WS-IX:1)    TO 
@@ -83,6 +411,7 @@
               MOVE "VALID" TO WS-VALID
            ELSE
               MOVE "FALSE" TO WS-VALID
+              MOVE "BAD-CHECKSUM" TO WS-REASON-CODE
            END-IF.
 
        0050-CHK-WS-PNTR-CNTR.
